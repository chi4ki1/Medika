@@ -6,27 +6,108 @@
        DATE-COMPILED.2024-12-11.
        SECURITY. Confidential.
        REMARKS. Empowering Clinics: COBOL towards reliable healthcare management.
-       STATUS. Production.
-       PURPOSE. Manage patient records and streamline clinic operations.
-       
+           Status: Production. Manage patient records and streamline
+           clinic operations.
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT PATIENT-FILE ASSIGN TO 
-           "/home/zelly/PATIENTS.txt"
+           SELECT PATIENT-FILE ASSIGN TO
+           WS-PATIENT-FILE-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PATIENT-ID
+               ALTERNATE RECORD KEY IS STUDENT-NUMBER
+                   WITH DUPLICATES
+               LOCK MODE IS AUTOMATIC
+               FILE STATUS IS WS-FILE-STATUS.
+               *> Keyed on the system-assigned Patient ID so walk-ins
+               *> with no Student Number (a blank key) can still get
+               *> their own unique record -- Student ID is carried as
+               *> a duplicates-allowed alternate key so lookups by
+               *> Student ID still don't have to scan the whole file.
+               *> Automatic record locking keeps a second clinic
+               *> terminal from reading or rewriting a record while
+               *> this one is in the middle of updating it.
+           SELECT VISIT-HISTORY-FILE ASSIGN TO
+           "/home/zelly/VISITHIST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VH-KEY
+               LOCK MODE IS AUTOMATIC
+               FILE STATUS IS WS-VH-FILE-STATUS.
+               *> One entry per clinic visit, keyed by Student ID plus
+               *> the visit date, so past visits are never overwritten.
+           SELECT AUDIT-LOG-FILE ASSIGN TO
+           "/home/zelly/AUDITLOG.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+               *> Append-only record of who changed what, and when.
+           SELECT SORTED-PATIENT-FILE ASSIGN TO
+           "/home/zelly/SORTEDPAT.TMP"
                ORGANIZATION IS LINE SEQUENTIAL.
-               *> Holds patient records for reading and processing.
-           SELECT TEMP-FILE ASSIGN TO 
-           "/home/zelly/TEMP.txt"
-               ORGANIZATION IS LINE SEQUENTIAL. 
-               *> Temporary file for safely updating records.
-       
+               *> Work file for VIEW-PATIENTS when the clerk asks for
+               *> the roster sorted by Name instead of by Student ID.
+           SELECT SORT-WORK-FILE ASSIGN TO
+           "/home/zelly/SORTWORK.TMP".
+               *> Scratch file used only while SORT is running.
+           SELECT CSV-EXPORT-FILE ASSIGN TO
+           "/home/zelly/ROSTER_EXPORT.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+               *> Comma-separated roster export for the registrar's office.
+           SELECT EMERGENCY-ALERT-FILE ASSIGN TO
+           "/home/zelly/EMERGENCY_CONTACTS.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+               *> Emergency-contact feed picked up by the campus alert
+               *> system -- Student ID, Name, Emergency Phone, Email.
+           SELECT RECOVERY-MARKER-FILE ASSIGN TO
+           "/home/zelly/UPDATE.LCK"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECOVERY-FILE-STATUS.
+               *> Written while UPDATE-PATIENT's rewrite is in flight;
+               *> still present at startup means the last update was
+               *> interrupted before it could be removed.
+           SELECT ID-COUNTER-FILE ASSIGN TO
+           "/home/zelly/NEXTID.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS IC-KEY
+               LOCK MODE IS AUTOMATIC
+               FILE STATUS IS WS-ID-COUNTER-FILE-STATUS.
+               *> Holds the last Patient ID assigned, so walk-ins with
+               *> no Student Number can still get a unique numeric ID.
+               *> Keyed (one fixed row) and automatically locked so two
+               *> terminals adding a patient at the same time can't both
+               *> read the same counter value and hand out the same ID.
+           SELECT ALLERGY-IMM-FILE ASSIGN TO
+           "/home/zelly/ALLERGYIMM.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AI-KEY
+               LOCK MODE IS AUTOMATIC
+               FILE STATUS IS WS-AI-FILE-STATUS.
+               *> One entry per allergy or immunization on file for a
+               *> student, keyed the same way as VISIT-HISTORY-FILE.
+           SELECT VISIT-SLIP-FILE ASSIGN TO
+           "/home/zelly/VISIT_SLIP.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+               *> Printable slip the student carries back to class --
+               *> overwritten each time so the last one is always on top.
+           SELECT LOGIN-FILE ASSIGN TO
+           "/home/zelly/LOGIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOGIN-FILE-STATUS.
+               *> One Username,Password line per clinic staff account.
+               *> If this file is missing, the built-in admin/admin
+               *> account is used so a brand-new install can still log in.
+
        DATA DIVISION.
        FILE SECTION.
        FD  PATIENT-FILE.
        01  PATIENT-RECORD.
                *> Structure for each patient’s stored data.
            05  STUDENT-NUMBER      PIC X(20).                           *> Unique ID of the student.
+           05  PATIENT-ID          PIC 9(9).                            *> Clinic-assigned ID, for walk-ins too.
            05  PATIENT-NAME        PIC X(30).                           *> Full name of the patient.
            05  STUDENT-CYS         PIC X(30).                           *> Course and section details.
            05  DATE-OF-BIRTH       PIC X(15).                           *> Date of birth (YYYY/MM/DD).
@@ -38,29 +119,114 @@
            05  MEDICATION-NAME     PIC X(30).                           *> Prescribed medication name.
            05  PRESCRIBER          PIC X(30).                           *> Name of the prescribing provider.
            05  DATE-OF-VISIT       PIC X(11).                           *> Last visit date (YYYY/MM/DD).
-       
-       FD TEMP-FILE.                                                    *> Temporary record for processing updates.
-       01 TEMP-RECORD.                                                  *> Temporary variables for input and editing operations.
-           05  TEMP-STUDENT-NUMBER      PIC X(20).                      
-           05  TEMP-PATIENT-NAME        PIC X(30).
-           05  TEMP-STUDENT-CYS         PIC X(30).
-           05  TEMP-DATE-OF-BIRTH       PIC X(15).
-           05  TEMP-PATIENT-AGE         PIC X(5).
-           05  TEMP-PATIENT-SEX         PIC X(5).
-           05  TEMP-EMERGENCY-PHONE     PIC X(15).
-           05  TEMP-EMERGENCY-EMAIL     PIC X(30).
-           05  TEMP-HEALTH-CONDITION    PIC X(30).
-           05  TEMP-MEDICATION-NAME     PIC X(30).
-           05  TEMP-PRESCRIBER          PIC X(30).
-           05  TEMP-DATE-OF-VISIT       PIC X(11). 
-       
+           05  ARCHIVE-STATUS      PIC X(1).                            *> "A" Active, "X" Archived.
+
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-RECORD.
+               *> Mirrors PATIENT-RECORD byte-for-byte so SORT can read
+               *> PATIENT-FILE directly and the Name falls on SRT-NAME.
+           05  FILLER              PIC X(29).
+           05  SRT-NAME            PIC X(30).
+           05  FILLER              PIC X(202).
+       01  SORT-WORK-RECORD-BY-VISIT REDEFINES SORT-WORK-RECORD.
+               *> Same record, with Date of Visit broken out as the key
+               *> for the most-recent-visit sort order.
+           05  FILLER              PIC X(249).
+           05  SRT-DATE-OF-VISIT   PIC X(11).
+           05  FILLER              PIC X(1).
+
+       FD  SORTED-PATIENT-FILE.
+       01  SORTED-PATIENT-RECORD.
+               *> Output of the by-Name sort; same layout as PATIENT-RECORD.
+           05  SRTD-STUDENT-NUMBER   PIC X(20).
+           05  SRTD-PATIENT-ID       PIC 9(9).
+           05  SRTD-PATIENT-NAME     PIC X(30).
+           05  SRTD-STUDENT-CYS      PIC X(30).
+           05  SRTD-DATE-OF-BIRTH    PIC X(15).
+           05  SRTD-PATIENT-AGE      PIC X(5).
+           05  SRTD-PATIENT-SEX      PIC X(5).
+           05  SRTD-EMERGENCY-PHONE  PIC X(15).
+           05  SRTD-EMERGENCY-EMAIL  PIC X(30).
+           05  SRTD-HEALTH-CONDITION PIC X(30).
+           05  SRTD-MEDICATION-NAME  PIC X(30).
+           05  SRTD-PRESCRIBER       PIC X(30).
+           05  SRTD-DATE-OF-VISIT    PIC X(11).
+           05  SRTD-ARCHIVE-STATUS   PIC X(1).
+
+       FD  CSV-EXPORT-FILE.
+       01  CSV-EXPORT-RECORD         PIC X(400).                   *> One CSV line per student.
+
+       FD  EMERGENCY-ALERT-FILE.
+       01  EMERGENCY-ALERT-RECORD    PIC X(120).                   *> One contact line per student.
+
+       FD  RECOVERY-MARKER-FILE.
+       01  RECOVERY-MARKER-RECORD    PIC X(150).                   *> Path of the backup to restore from.
+
+       FD  ID-COUNTER-FILE.
+       01  ID-COUNTER-RECORD.
+           05  IC-KEY                 PIC X(01).                   *> Always "1" -- one fixed counter row.
+           05  IC-NEXT-ID             PIC 9(9).                    *> Last Patient ID handed out.
+
+       FD  ALLERGY-IMM-FILE.
+       01  ALLERGY-IMM-RECORD.
+               *> One row per allergy or immunization for a student.
+           05  AI-KEY.
+               10  AI-STUDENT-NUMBER   PIC X(20).                  *> Student ID the entry belongs to.
+               10  AI-ENTRY-DATE       PIC X(11).                  *> Date recorded (YYYY/MM/DD).
+           05  AI-RECORD-TYPE          PIC X(1).                   *> "A" Allergy, "I" Immunization.
+           05  AI-DESCRIPTION          PIC X(30).                  *> Allergen or vaccine name.
+           05  AI-REACTION-OR-DOSE     PIC X(30).                  *> Reaction severity, or dose/lot number.
+           05  AI-NOTES                PIC X(30).                  *> Free-text notes.
+
+       FD  VISIT-SLIP-FILE.
+       01  VISIT-SLIP-RECORD         PIC X(80).                     *> One printed line of the visit slip.
+
+       FD  LOGIN-FILE.
+       01  LOGIN-RECORD              PIC X(50).                     *> "Username,Password" per line.
+
+       FD  VISIT-HISTORY-FILE.
+       01  VISIT-HISTORY-RECORD.
+               *> One row per clinic visit for a student.
+           05  VH-KEY.
+               10  VH-STUDENT-NUMBER PIC X(20).                         *> Student ID the visit belongs to.
+               10  VH-DATE-OF-VISIT  PIC X(11).                         *> Date of this visit (YYYY/MM/DD).
+           05  VH-HEALTH-CONDITION PIC X(30).                           *> Condition noted on this visit.
+           05  VH-MEDICATION-NAME  PIC X(30).                           *> Medication given on this visit.
+           05  VH-PRESCRIBER       PIC X(30).                           *> Prescriber for this visit.
+
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD        PIC X(150).                        *> One line per add/edit.
+
        WORKING-STORAGE SECTION.
        01  USER-CHOICE             PIC X.
        01  WS-EOF-FLAG             PIC X VALUE "N".
+       01  WS-DUPLICATE-FOUND      PIC X VALUE "N".
+       01  WS-FILE-STATUS          PIC XX VALUE "00".
+       01  WS-VH-FILE-STATUS       PIC XX VALUE "00".
        01  FRA-ME                  PIC X(35) 
            VALUE "===================================".
        01  NEW-LINE                PIC X VALUE X"0A".
        01  WS-EDIT-CHOICE         PIC X.
+       01  WS-EDIT-MORE           PIC X VALUE "Y".
+       01  WS-UPDATE-CONFIRM      PIC X.
+       01  WS-REWRITE-OK          PIC X VALUE "N".
+       01  WS-ORIGINAL-RECORD.
+               *> Snapshot of PATIENT-RECORD taken before EDIT-RECORD, so
+               *> an unconfirmed update can be undone without a REWRITE.
+           05  WS-ORIG-STUDENT-NUMBER   PIC X(20).
+           05  WS-ORIG-PATIENT-ID       PIC 9(9).
+           05  WS-ORIG-PATIENT-NAME     PIC X(30).
+           05  WS-ORIG-STUDENT-CYS      PIC X(30).
+           05  WS-ORIG-DATE-OF-BIRTH    PIC X(15).
+           05  WS-ORIG-PATIENT-AGE      PIC X(5).
+           05  WS-ORIG-PATIENT-SEX      PIC X(5).
+           05  WS-ORIG-EMERGENCY-PHONE  PIC X(15).
+           05  WS-ORIG-EMERGENCY-EMAIL  PIC X(30).
+           05  WS-ORIG-HEALTH-CONDITION PIC X(30).
+           05  WS-ORIG-MEDICATION-NAME  PIC X(30).
+           05  WS-ORIG-PRESCRIBER       PIC X(30).
+           05  WS-ORIG-DATE-OF-VISIT    PIC X(11).
+           05  WS-ORIG-ARCHIVE-STATUS   PIC X(1).
        01  PATIENT-DATA.
            05  WS-STUDENT-NUMBER    PIC X(20).
            05  WS-PATIENT-NAME      PIC X(30).
@@ -73,10 +239,119 @@
            05  WS-HEALTH-CONDITION  PIC X(30).
            05  WS-MEDICATION-NAME   PIC X(30).
            05  WS-PRESCRIBER        PIC X(30).
-           05  WS-DATE-OF-VISIT     PIC X(11). 
-       
+           05  WS-DATE-OF-VISIT     PIC X(11).
+       01  WS-TODAY.
+           05  WS-TODAY-YEAR        PIC 9(4).
+           05  WS-TODAY-MONTH       PIC 9(2).
+           05  WS-TODAY-DAY         PIC 9(2).
+       01  WS-BIRTH-DATE.
+           05  WS-BIRTH-YEAR        PIC 9(4).
+           05  WS-BIRTH-MONTH       PIC 9(2).
+           05  WS-BIRTH-DAY         PIC 9(2).
+       01  WS-COMPUTED-AGE          PIC 9(3).
+       01  WS-PATIENT-AGE-NUM       PIC 9(3).
+       01  WS-BACKUP-DATE            PIC 9(8).
+       01  WS-BACKUP-TIME            PIC 9(8).
+       01  WS-BACKUP-STAMP           PIC X(14).
+       01  WS-BACKUP-COMMAND         PIC X(250).
+       01  WS-BACKUP-FILE-NAME       PIC X(150).
+       01  WS-AUDIT-FILE-STATUS      PIC XX VALUE "00".
+       01  WS-AUDIT-STAMP.
+           05  WS-AUDIT-DATE         PIC 9(8).
+           05  WS-AUDIT-TIME         PIC 9(8).
+       01  WS-AUDIT-FIELD-NAME       PIC X(20).
+       01  WS-AUDIT-OLD-VALUE        PIC X(30).
+       01  WS-AUDIT-NEW-VALUE        PIC X(30).
+       01  WS-PATIENT-FILE-PATH      PIC X(100)
+           VALUE "/home/zelly/PATIENTS.txt".
+       01  WS-ENV-VALUE              PIC X(100).
+       01  WS-ROSTER-COUNT           PIC 9(5) VALUE ZERO.
+       01  WS-SORT-CHOICE            PIC X.
+       01  WS-PAGE-SIZE              PIC 9(2) VALUE 5.
+       01  WS-PAGE-COUNT             PIC 9(2) VALUE ZERO.
+       01  WS-PAGE-RESPONSE          PIC X.
+       01  WS-CSV-QUOTE              PIC X VALUE '"'.
+       01  WS-CSV-COMMA              PIC X VALUE ",".
+       01  WS-CSV-COUNT              PIC 9(5) VALUE ZERO.
+       01  WS-TREND-MONTH            PIC X(7).
+       01  WS-TREND-VISITS           PIC 9(5) VALUE ZERO.
+       01  WS-TREND-ENTRY-COUNT      PIC 9(2) VALUE ZERO.
+       01  WS-TREND-FOUND            PIC X.
+       01  WS-TREND-IDX              PIC 9(2).
+       01  WS-TREND-TABLE.
+           05  WS-TREND-ENTRY OCCURS 30 TIMES.
+               10  WS-TREND-CONDITION PIC X(30).
+               10  WS-TREND-COUNT     PIC 9(5).
+       01  WS-STALE-VISIT-DATE.
+           05  WS-STALE-VISIT-YEAR   PIC 9(4).
+           05  WS-STALE-VISIT-MONTH  PIC 9(2).
+           05  WS-STALE-VISIT-DAY    PIC 9(2).
+       01  WS-STALE-DAYS             PIC 9(3) VALUE 90.
+       01  WS-STALE-COUNT            PIC 9(5) VALUE ZERO.
+       01  WS-STALE-TODAY-NUM        PIC 9(7).
+       01  WS-STALE-VISIT-NUM        PIC 9(7).
+       01  WS-STALE-DIFF             PIC S9(7).
+       01  WS-ALERT-COUNT            PIC 9(5) VALUE ZERO.
+       01  WS-ALERT-CONDITION        PIC X(30).
+       01  WS-DEMO-TOTAL             PIC 9(5) VALUE ZERO.
+       01  WS-DEMO-MALE-COUNT        PIC 9(5) VALUE ZERO.
+       01  WS-DEMO-FEMALE-COUNT      PIC 9(5) VALUE ZERO.
+       01  WS-DEMO-OTHER-SEX-COUNT   PIC 9(5) VALUE ZERO.
+       01  WS-DEMO-AGE-NUM           PIC 9(3).
+       01  WS-DEMO-UNDER-12-COUNT    PIC 9(5) VALUE ZERO.
+       01  WS-DEMO-TEEN-COUNT        PIC 9(5) VALUE ZERO.
+       01  WS-DEMO-YOUNG-ADULT-COUNT PIC 9(5) VALUE ZERO.
+       01  WS-DEMO-ADULT-COUNT       PIC 9(5) VALUE ZERO.
+       01  WS-OUTREACH-CYS           PIC X(30).
+       01  WS-OUTREACH-CONDITION     PIC X(30).
+       01  WS-OUTREACH-COUNT         PIC 9(5) VALUE ZERO.
+       01  WS-ARCHIVAL-GRAD-CYS      PIC X(30).
+       01  WS-ARCHIVAL-DAYS          PIC 9(5).
+       01  WS-ARCHIVAL-COUNT         PIC 9(5) VALUE ZERO.
+       01  WS-ARCHIVAL-CONFIRM       PIC X.
+       01  WS-ARCHIVAL-VISIT-DATE.
+           05  WS-ARCHIVAL-VISIT-YEAR   PIC 9(4).
+           05  WS-ARCHIVAL-VISIT-MONTH  PIC 9(2).
+           05  WS-ARCHIVAL-VISIT-DAY    PIC 9(2).
+       01  WS-ARCHIVAL-TODAY-NUM     PIC 9(7).
+       01  WS-ARCHIVAL-VISIT-NUM     PIC 9(7).
+       01  WS-ARCHIVAL-DIFF          PIC S9(7).
+       01  WS-ARCHIVAL-MATCH         PIC X.
+       01  WS-RECOVERY-FILE-STATUS   PIC XX VALUE "00".
+       01  WS-RECOVERY-BACKUP-NAME   PIC X(150).
+       01  WS-RECOVERY-COMMAND       PIC X(300).
+       01  WS-ID-COUNTER-FILE-STATUS PIC XX VALUE "00".
+       01  WS-NEXT-PATIENT-ID        PIC 9(9) VALUE ZERO.
+       01  WS-AI-FILE-STATUS         PIC XX VALUE "00".
+       01  WS-AI-TYPE-CHOICE         PIC X.
+       01  WS-AI-ENTRY-DATE          PIC X(11).
+       01  WS-AI-DESCRIPTION         PIC X(30).
+       01  WS-AI-REACTION-OR-DOSE    PIC X(30).
+       01  WS-AI-NOTES               PIC X(30).
+       01  WS-ALLERGY-FOUND          PIC X VALUE "N".
+       01  WS-SLIP-LINE              PIC X(80).
+      *> Reversible character-substitution mask for health data fields
+      *> at rest -- letters rotate 13, digits rotate 5, so applying the
+      *> same conversion twice restores the original text.
+       01  WS-MASK-ALPHA-FROM        PIC X(52)
+           VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZabcdefghijklmnopqrstuvwxyz".
+       01  WS-MASK-ALPHA-TO          PIC X(52)
+           VALUE "NOPQRSTUVWXYZABCDEFGHIJKLMnopqrstuvwxyzabcdefghijklm".
+       01  WS-MASK-DIGIT-FROM        PIC X(10) VALUE "0123456789".
+       01  WS-MASK-DIGIT-TO          PIC X(10) VALUE "5678901234".
+       01  WS-LOGIN-FILE-STATUS      PIC XX VALUE "00".
+       01  WS-LOGIN-USERNAME         PIC X(20).
+       01  WS-LOGIN-PASSWORD         PIC X(20).
+       01  WS-ENTERED-USERNAME       PIC X(20).
+       01  WS-ENTERED-PASSWORD       PIC X(20).
+       01  WS-LOGIN-OK               PIC X VALUE "N".
+       01  WS-LOGIN-ATTEMPTS         PIC 9(1) VALUE ZERO.
+
        PROCEDURE DIVISION.
        MAIN-PARAGRAPH.                                                  *> Main control loop for user interactions.
+           PERFORM INITIALIZE-CONFIG
+           PERFORM LOGIN-USER
+           PERFORM CHECK-UPDATE-RECOVERY
            PERFORM DISPLAY-MENU
            PERFORM UNTIL USER-CHOICE = "x" OR USER-CHOICE = "X"
                DISPLAY NEW-LINE
@@ -93,8 +368,47 @@
                    WHEN "C"
                        PERFORM SEARCH-PATIENT
                    WHEN "d"
-                       WHEN "D"
+                   WHEN "D"
                        PERFORM UPDATE-PATIENT
+                   WHEN "v"
+                   WHEN "V"
+                       PERFORM VIEW-VISIT-HISTORY
+                   WHEN "r"
+                   WHEN "R"
+                       PERFORM HEALTH-CONDITION-ROSTER
+                   WHEN "z"
+                   WHEN "Z"
+                       PERFORM ARCHIVE-PATIENT
+                   WHEN "e"
+                   WHEN "E"
+                       PERFORM EXPORT-ROSTER-CSV
+                   WHEN "t"
+                   WHEN "T"
+                       PERFORM TREND-REPORT
+                   WHEN "p"
+                   WHEN "P"
+                       PERFORM STALE-PRESCRIPTION-REPORT
+                   WHEN "n"
+                   WHEN "N"
+                       PERFORM EXPORT-EMERGENCY-CONTACTS
+                   WHEN "g"
+                   WHEN "G"
+                       PERFORM ADD-ALLERGY-IMMUNIZATION
+                   WHEN "i"
+                   WHEN "I"
+                       PERFORM VIEW-ALLERGY-IMMUNIZATION
+                   WHEN "s"
+                   WHEN "S"
+                       PERFORM PRINT-VISIT-SLIP
+                   WHEN "m"
+                   WHEN "M"
+                       PERFORM DEMOGRAPHIC-SUMMARY-REPORT
+                   WHEN "o"
+                   WHEN "O"
+                       PERFORM OUTREACH-SEARCH
+                   WHEN "y"
+                   WHEN "Y"
+                       PERFORM YEAR-END-ARCHIVAL-JOB
                    WHEN "x"
                    WHEN "X"
                        PERFORM EXIT-PROGRAM
@@ -104,6 +418,101 @@
            END-PERFORM
            STOP RUN.
        
+       INITIALIZE-CONFIG.                                            *> Let the data file location move between workstations
+                                                                      *> without a recompile.
+           MOVE SPACES TO WS-ENV-VALUE
+           DISPLAY "MEDIKA_PATIENT_FILE" UPON ENVIRONMENT-NAME
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT-VALUE
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-PATIENT-FILE-PATH
+           END-IF.
+
+       LOGIN-USER.                                                   *> Require a valid login before the main menu.
+           MOVE "N" TO WS-LOGIN-OK
+           MOVE ZERO TO WS-LOGIN-ATTEMPTS
+           PERFORM UNTIL WS-LOGIN-OK = "Y" OR WS-LOGIN-ATTEMPTS >= 3
+               CALL "SYSTEM" USING "clear"
+               DISPLAY FRA-ME
+               DISPLAY "      MEDIKA CLINIC LOGIN"
+               DISPLAY FRA-ME
+               DISPLAY "Username: " WITH NO ADVANCING
+               ACCEPT WS-ENTERED-USERNAME
+               DISPLAY "Password: " WITH NO ADVANCING
+               ACCEPT WS-ENTERED-PASSWORD
+               PERFORM CHECK-LOGIN-CREDENTIALS
+               IF WS-LOGIN-OK NOT = "Y"
+                   ADD 1 TO WS-LOGIN-ATTEMPTS
+                   DISPLAY "Invalid username or password."
+               END-IF
+           END-PERFORM
+           IF WS-LOGIN-OK NOT = "Y"
+               DISPLAY "Too many failed attempts. Exiting Medika."
+               STOP RUN
+           END-IF.
+
+       CHECK-LOGIN-CREDENTIALS.                                      *> Match entered credentials against LOGIN-FILE.
+           OPEN INPUT LOGIN-FILE
+           IF WS-LOGIN-FILE-STATUS = "35"
+                                                                      *> No account file on this machine yet -- fall
+                                                                      *> back to the built-in administrator account.
+               IF WS-ENTERED-USERNAME = "admin"
+                       AND WS-ENTERED-PASSWORD = "admin"
+                   MOVE "Y" TO WS-LOGIN-OK
+               END-IF
+           ELSE
+               MOVE "N" TO WS-EOF-FLAG
+               READ LOGIN-FILE AT END MOVE "Y" TO WS-EOF-FLAG
+               PERFORM UNTIL WS-EOF-FLAG = "Y"
+                   PERFORM PARSE-LOGIN-RECORD
+                   IF WS-ENTERED-USERNAME = WS-LOGIN-USERNAME
+                           AND WS-ENTERED-PASSWORD = WS-LOGIN-PASSWORD
+                       MOVE "Y" TO WS-LOGIN-OK
+                       MOVE "Y" TO WS-EOF-FLAG
+                   END-IF
+                   IF WS-EOF-FLAG NOT = "Y"
+                       READ LOGIN-FILE AT END MOVE "Y" TO WS-EOF-FLAG
+                   END-IF
+               END-PERFORM
+               CLOSE LOGIN-FILE
+           END-IF.
+
+       PARSE-LOGIN-RECORD.                                           *> Split one "Username,Password" line from LOGIN-FILE.
+           MOVE SPACES TO WS-LOGIN-USERNAME
+           MOVE SPACES TO WS-LOGIN-PASSWORD
+           UNSTRING LOGIN-RECORD DELIMITED BY ","
+               INTO WS-LOGIN-USERNAME WS-LOGIN-PASSWORD.
+
+       CHECK-UPDATE-RECOVERY.                                        *> Offer to restore if the last update never finished.
+           OPEN INPUT RECOVERY-MARKER-FILE
+           IF WS-RECOVERY-FILE-STATUS NOT = "35"
+               READ RECOVERY-MARKER-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE RECOVERY-MARKER-RECORD
+                           TO WS-RECOVERY-BACKUP-NAME
+                       DISPLAY FRA-ME
+                       DISPLAY "An earlier update did not finish."
+                       DISPLAY "Restore PATIENT-FILE from backup "
+                           WS-RECOVERY-BACKUP-NAME "? [Y/N]: "
+                           WITH NO ADVANCING
+                       ACCEPT USER-CHOICE
+                       IF USER-CHOICE = "Y" OR USER-CHOICE = "y"
+                           STRING "cp " DELIMITED BY SIZE
+                               WS-RECOVERY-BACKUP-NAME DELIMITED BY SIZE
+                               " " DELIMITED BY SIZE
+                               WS-PATIENT-FILE-PATH DELIMITED BY SPACE
+                               INTO WS-RECOVERY-COMMAND
+                           CALL "SYSTEM" USING WS-RECOVERY-COMMAND
+                           DISPLAY "PATIENT-FILE restored from backup."
+                       ELSE
+                           DISPLAY "Continuing without restoring."
+                       END-IF
+               END-READ
+               CLOSE RECOVERY-MARKER-FILE
+               CALL "SYSTEM" USING "rm -f /home/zelly/UPDATE.LCK"
+           END-IF.
+
        DISPLAY-MENU.
            CALL "SYSTEM" USING "clear"                                  *> Clear screen and show the main menu.
            DISPLAY FRA-ME
@@ -115,11 +524,23 @@
            DISPLAY "b) View All Patient Records"
            DISPLAY "c) Search Patient Record"
            DISPLAY "d) Update Patient Info"
+           DISPLAY "v) View Student Visit History"
+           DISPLAY "r) Health Condition Roster Report"
+           DISPLAY "z) Archive/Restore Patient Record"
+           DISPLAY "e) Export Roster to CSV"
+           DISPLAY "t) Monthly Visit/Condition Trend Report"
+           DISPLAY "p) Stale Prescription Follow-Up Report"
+           DISPLAY "n) Export Emergency Contacts (Campus Alert)"
+           DISPLAY "g) Add Allergy/Immunization Record"
+           DISPLAY "i) View Allergy/Immunization History"
+           DISPLAY "s) Print Visit Slip"
+           DISPLAY "m) Age/Sex Demographic Summary Report"
+           DISPLAY "o) Course/Section + Health Condition Search"
+           DISPLAY "y) Year-End Archival Job"
            DISPLAY "x) Exit Program".
        
        ADD-PATIENT.                                                     *> Collect and save a new patient's record.
            CALL "SYSTEM" USING "clear"
-           OPEN EXTEND PATIENT-FILE
            DISPLAY FRA-ME
            DISPLAY "        ADD PATIENT RECORD"
            DISPLAY FRA-ME
@@ -128,21 +549,48 @@
 
            DISPLAY "   Student ID: " WITH NO ADVANCING
            ACCEPT WS-STUDENT-NUMBER
+
+                                                                        *> Refuse to create a second record for a student
+                                                                        *> who already has one on file.
+           PERFORM CHECK-DUPLICATE-STUDENT
+           IF WS-DUPLICATE-FOUND = "Y"
+               DISPLAY FRA-ME
+               DISPLAY "A record already exists for Student ID "
+                   WS-STUDENT-NUMBER "."
+               DISPLAY "Use Update Patient Info (option d) instead."
+               DISPLAY FRA-ME
+               DISPLAY "Press Enter to return to the main menu."
+                   WITH NO ADVANCING
+               ACCEPT USER-CHOICE
+               PERFORM DISPLAY-MENU
+           ELSE
+               PERFORM ADD-PATIENT-DETAILS
+           END-IF.
+
+       ADD-PATIENT-DETAILS.                                          *> Collect the remaining fields once ID is cleared.
+           OPEN I-O PATIENT-FILE
+           IF WS-FILE-STATUS = "35"                                  *> File does not exist yet -- create it.
+               OPEN OUTPUT PATIENT-FILE
+           END-IF
            DISPLAY "   Full Name: " WITH NO ADVANCING
            ACCEPT WS-PATIENT-NAME
            DISPLAY "   Course/Section: " WITH NO ADVANCING
            ACCEPT WS-STUDENT-CYS
            DISPLAY "   Date of Birth [YYYY/MM/DD]: " WITH NO ADVANCING
            ACCEPT WS-DATE-OF-BIRTH
+           MOVE WS-DATE-OF-BIRTH TO DATE-OF-BIRTH
            DISPLAY "   Sex [F/M]: " WITH NO ADVANCING
            ACCEPT WS-PATIENT-SEX
+           PERFORM VALIDATE-SEX
            DISPLAY "   Age: " WITH NO ADVANCING
-           ACCEPT WS-PATIENT-AGE
+           ACCEPT WS-PATIENT-AGE-NUM
+           PERFORM VALIDATE-AGE                                      *> Cross-check the typed Age against Date of Birth.
 
            DISPLAY "EMERGENCY CONTACT INFORMATION."
 
            DISPLAY "   Emergency Contact Phone: " WITH NO ADVANCING
            ACCEPT WS-EMERGENCY-PHONE
+           PERFORM VALIDATE-PHONE
            DISPLAY "   Emergency Email Address: " WITH NO ADVANCING
            ACCEPT WS-EMERGENCY-EMAIL
 
@@ -150,6 +598,7 @@
 
            DISPLAY "   Health Condition: " WITH NO ADVANCING
            ACCEPT WS-HEALTH-CONDITION
+           PERFORM SHOW-KNOWN-ALLERGIES                              *> Show any allergies on file before a medication is typed.
            DISPLAY "   Medication Name: " WITH NO ADVANCING
            ACCEPT WS-MEDICATION-NAME
            DISPLAY "   Prescribing Provider: " WITH NO ADVANCING
@@ -157,7 +606,10 @@
            DISPLAY "   Date of Visit [YYYY/MM/DD]: " WITH NO ADVANCING
            ACCEPT WS-DATE-OF-VISIT
                                                                         *> Transfer input data to patient record structure.
+      *> Walk-ins get a numeric ID too, even with no Student Number.
+           PERFORM GET-NEXT-PATIENT-ID
            MOVE WS-STUDENT-NUMBER TO STUDENT-NUMBER
+           MOVE WS-NEXT-PATIENT-ID TO PATIENT-ID
            MOVE WS-PATIENT-NAME TO PATIENT-NAME
            MOVE WS-STUDENT-CYS TO STUDENT-CYS
            MOVE WS-DATE-OF-BIRTH TO DATE-OF-BIRTH
@@ -169,35 +621,1202 @@
            MOVE WS-MEDICATION-NAME TO MEDICATION-NAME
            MOVE WS-PRESCRIBER TO PRESCRIBER
            MOVE WS-DATE-OF-VISIT TO DATE-OF-VISIT
+           MOVE "A" TO ARCHIVE-STATUS                              *> New record starts Active.
 
+           PERFORM MASK-HEALTH-FIELDS                              *> Mask health fields just before writing to disk.
            WRITE PATIENT-RECORD
-           DISPLAY FRA-ME.
-           DISPLAY "Record successfully added!"
-           CLOSE PATIENT-FILE.
-           DISPLAY FRA-ME.
+               INVALID KEY
+                   PERFORM MASK-HEALTH-FIELDS
+                   DISPLAY "Patient ID already on file -- not saved."
+               NOT INVALID KEY
+                   PERFORM MASK-HEALTH-FIELDS
+                   DISPLAY FRA-ME
+                   DISPLAY "Record successfully added!"
+                   DISPLAY "Assigned Patient ID: " PATIENT-ID
+                   PERFORM APPEND-VISIT-HISTORY
+                   MOVE "NEW RECORD"  TO WS-AUDIT-FIELD-NAME
+                   MOVE SPACES        TO WS-AUDIT-OLD-VALUE
+                   MOVE PATIENT-NAME  TO WS-AUDIT-NEW-VALUE
+                   PERFORM APPEND-AUDIT-LOG
+           END-WRITE
+           CLOSE PATIENT-FILE
+           DISPLAY FRA-ME
            DISPLAY "Add New Patient Record? [Y/N]: " WITH NO ADVANCING
-           ACCEPT USER-CHOICE.
-       
-           IF USER-CHOICE = "Y" OR USER-CHOICE = "y"                    *> Recursive prompt for adding another record.
+           ACCEPT USER-CHOICE
+
+           IF USER-CHOICE = "Y" OR USER-CHOICE = "y"                 *> Recursive prompt for adding another record.
                PERFORM ADD-PATIENT
            ELSE
-               DISPLAY "Record not added.".
+               DISPLAY "Record not added."
+           END-IF
            PERFORM DISPLAY-MENU.
-       
+
+       CHECK-DUPLICATE-STUDENT.                                      *> Direct keyed lookup for an existing Student ID.
+      *> A blank Student Number means a walk-in with no Student ID --
+      *> every walk-in shares that same blank alternate key, so they
+      *> are never duplicates of each other. Only check when a real
+      *> Student ID was typed.
+           MOVE "N" TO WS-DUPLICATE-FOUND
+           IF WS-STUDENT-NUMBER NOT = SPACES
+               MOVE WS-STUDENT-NUMBER TO STUDENT-NUMBER
+               OPEN INPUT PATIENT-FILE
+               IF WS-FILE-STATUS NOT = "35"
+                   READ PATIENT-FILE
+                       KEY IS STUDENT-NUMBER
+                       INVALID KEY
+                           MOVE "N" TO WS-DUPLICATE-FOUND
+                       NOT INVALID KEY
+                           MOVE "Y" TO WS-DUPLICATE-FOUND
+                   END-READ
+               END-IF
+               CLOSE PATIENT-FILE
+           END-IF.
+
+       GET-NEXT-PATIENT-ID.                                          *> Hand out the next clinic-wide Patient ID.
+      *> Stays open I-O for the whole read-increment-write so the
+      *> AUTOMATIC record lock taken by the READ is still held when
+      *> the WRITE/REWRITE below hands the counter back -- a second
+      *> terminal's READ has to wait instead of seeing the old value.
+           OPEN I-O ID-COUNTER-FILE
+           IF WS-ID-COUNTER-FILE-STATUS = "35"
+               OPEN OUTPUT ID-COUNTER-FILE
+               MOVE 1 TO WS-NEXT-PATIENT-ID
+               MOVE "1" TO IC-KEY
+               MOVE WS-NEXT-PATIENT-ID TO IC-NEXT-ID
+               WRITE ID-COUNTER-RECORD
+           ELSE
+               MOVE "1" TO IC-KEY
+               READ ID-COUNTER-FILE
+                   KEY IS IC-KEY
+                   INVALID KEY
+                       MOVE 1 TO WS-NEXT-PATIENT-ID
+                       MOVE "1" TO IC-KEY
+                       MOVE WS-NEXT-PATIENT-ID TO IC-NEXT-ID
+                       WRITE ID-COUNTER-RECORD
+                   NOT INVALID KEY
+                       COMPUTE WS-NEXT-PATIENT-ID = IC-NEXT-ID + 1
+                       MOVE WS-NEXT-PATIENT-ID TO IC-NEXT-ID
+                       REWRITE ID-COUNTER-RECORD
+               END-READ
+           END-IF
+           CLOSE ID-COUNTER-FILE.
+
+       MASK-HEALTH-FIELDS.                                           *> Mask health data fields at rest in PATIENT-FILE.
+      *> Self-inverse, so calling this before a WRITE/REWRITE masks the
+      *> record and calling it again after a READ unmasks it.
+           INSPECT HEALTH-CONDITION CONVERTING WS-MASK-ALPHA-FROM
+               TO WS-MASK-ALPHA-TO
+           INSPECT HEALTH-CONDITION CONVERTING WS-MASK-DIGIT-FROM
+               TO WS-MASK-DIGIT-TO
+           INSPECT MEDICATION-NAME CONVERTING WS-MASK-ALPHA-FROM
+               TO WS-MASK-ALPHA-TO
+           INSPECT MEDICATION-NAME CONVERTING WS-MASK-DIGIT-FROM
+               TO WS-MASK-DIGIT-TO
+           INSPECT PRESCRIBER CONVERTING WS-MASK-ALPHA-FROM
+               TO WS-MASK-ALPHA-TO
+           INSPECT PRESCRIBER CONVERTING WS-MASK-DIGIT-FROM
+               TO WS-MASK-DIGIT-TO.
+
+       MASK-VH-FIELDS.                                                *> Same rotation, for a VISIT-HISTORY-RECORD in hand.
+           INSPECT VH-HEALTH-CONDITION CONVERTING WS-MASK-ALPHA-FROM
+               TO WS-MASK-ALPHA-TO
+           INSPECT VH-HEALTH-CONDITION CONVERTING WS-MASK-DIGIT-FROM
+               TO WS-MASK-DIGIT-TO
+           INSPECT VH-MEDICATION-NAME CONVERTING WS-MASK-ALPHA-FROM
+               TO WS-MASK-ALPHA-TO
+           INSPECT VH-MEDICATION-NAME CONVERTING WS-MASK-DIGIT-FROM
+               TO WS-MASK-DIGIT-TO
+           INSPECT VH-PRESCRIBER CONVERTING WS-MASK-ALPHA-FROM
+               TO WS-MASK-ALPHA-TO
+           INSPECT VH-PRESCRIBER CONVERTING WS-MASK-DIGIT-FROM
+               TO WS-MASK-DIGIT-TO.
+
+       MASK-SORTED-HEALTH-FIELDS.                                    *> Same unmasking, for a SORTED-PATIENT-RECORD in hand.
+           INSPECT SRTD-HEALTH-CONDITION CONVERTING WS-MASK-ALPHA-FROM
+               TO WS-MASK-ALPHA-TO
+           INSPECT SRTD-HEALTH-CONDITION CONVERTING WS-MASK-DIGIT-FROM
+               TO WS-MASK-DIGIT-TO
+           INSPECT SRTD-MEDICATION-NAME CONVERTING WS-MASK-ALPHA-FROM
+               TO WS-MASK-ALPHA-TO
+           INSPECT SRTD-MEDICATION-NAME CONVERTING WS-MASK-DIGIT-FROM
+               TO WS-MASK-DIGIT-TO
+           INSPECT SRTD-PRESCRIBER CONVERTING WS-MASK-ALPHA-FROM
+               TO WS-MASK-ALPHA-TO
+           INSPECT SRTD-PRESCRIBER CONVERTING WS-MASK-DIGIT-FROM
+               TO WS-MASK-DIGIT-TO.
+
+       VALIDATE-AGE.                                                 *> Cross-check WS-PATIENT-AGE-NUM against Date of Birth.
+           PERFORM COMPUTE-AGE-FROM-DOB
+           PERFORM UNTIL WS-PATIENT-AGE-NUM = WS-COMPUTED-AGE
+               DISPLAY "Age entered does not match Date of Birth."
+               DISPLAY "   Age implied by Date of Birth is: "
+                   WS-COMPUTED-AGE
+               DISPLAY "   Use the computed age instead? [Y/N]: "
+                   WITH NO ADVANCING
+               ACCEPT USER-CHOICE
+               IF USER-CHOICE = "Y" OR USER-CHOICE = "y"
+                   MOVE WS-COMPUTED-AGE TO WS-PATIENT-AGE-NUM
+               ELSE
+                   DISPLAY "   Enter the age again: " WITH NO
+                       ADVANCING
+                   ACCEPT WS-PATIENT-AGE-NUM
+               END-IF
+           END-PERFORM
+           MOVE WS-PATIENT-AGE-NUM TO WS-PATIENT-AGE.
+
+       VALIDATE-SEX.                                                 *> Re-prompt until Sex is entered as F or M.
+           PERFORM UNTIL WS-PATIENT-SEX(1:1) = "F"
+                   OR WS-PATIENT-SEX(1:1) = "M"
+                   OR WS-PATIENT-SEX(1:1) = "f"
+                   OR WS-PATIENT-SEX(1:1) = "m"
+               DISPLAY "Sex must be entered as F or M."
+               DISPLAY "   Sex [F/M]: " WITH NO ADVANCING
+               ACCEPT WS-PATIENT-SEX
+           END-PERFORM.
+
+       VALIDATE-PHONE.                                               *> Re-prompt until the phone number is 11 digits.
+           PERFORM UNTIL WS-EMERGENCY-PHONE(1:11) IS NUMERIC
+                   AND WS-EMERGENCY-PHONE(12:4) = SPACES
+               DISPLAY "Emergency Phone must be 11 digits, "
+                   "e.g. 09171234567."
+               DISPLAY "   Emergency Contact Phone: " WITH NO ADVANCING
+               ACCEPT WS-EMERGENCY-PHONE
+           END-PERFORM.
+
+       COMPUTE-AGE-FROM-DOB.                                         *> Derive whole years of age from DATE-OF-BIRTH.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           MOVE DATE-OF-BIRTH(1:4) TO WS-BIRTH-YEAR
+           MOVE DATE-OF-BIRTH(6:2) TO WS-BIRTH-MONTH
+           MOVE DATE-OF-BIRTH(9:2) TO WS-BIRTH-DAY
+           COMPUTE WS-COMPUTED-AGE = WS-TODAY-YEAR - WS-BIRTH-YEAR
+           IF WS-TODAY-MONTH < WS-BIRTH-MONTH
+               SUBTRACT 1 FROM WS-COMPUTED-AGE
+           END-IF
+           IF WS-TODAY-MONTH = WS-BIRTH-MONTH
+                   AND WS-TODAY-DAY < WS-BIRTH-DAY
+               SUBTRACT 1 FROM WS-COMPUTED-AGE
+           END-IF.
+
+       APPEND-AUDIT-LOG.                                              *> Record who changed what, and when, to AUDIT-LOG-FILE.
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-AUDIT-TIME FROM TIME
+
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-FILE-STATUS = "35"                            *> File does not exist yet -- create it.
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+
+           STRING WS-AUDIT-STAMP  DELIMITED BY SIZE
+               " | " DELIMITED BY SIZE
+               STUDENT-NUMBER      DELIMITED BY SIZE
+               " | " DELIMITED BY SIZE
+               WS-AUDIT-FIELD-NAME DELIMITED BY SIZE
+               " | old=" DELIMITED BY SIZE
+               WS-AUDIT-OLD-VALUE  DELIMITED BY SIZE
+               " | new=" DELIMITED BY SIZE
+               WS-AUDIT-NEW-VALUE  DELIMITED BY SIZE
+               INTO AUDIT-LOG-RECORD
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG-FILE.
+
+       APPEND-VISIT-HISTORY.                                         *> Record this visit without disturbing earlier ones.
+           MOVE STUDENT-NUMBER  TO VH-STUDENT-NUMBER
+           MOVE DATE-OF-VISIT    TO VH-DATE-OF-VISIT
+           MOVE HEALTH-CONDITION TO VH-HEALTH-CONDITION
+           MOVE MEDICATION-NAME  TO VH-MEDICATION-NAME
+           MOVE PRESCRIBER       TO VH-PRESCRIBER
+           PERFORM MASK-VH-FIELDS                                    *> Keep VISITHIST.DAT off the clear, same as PATIENT-FILE.
+
+           OPEN I-O VISIT-HISTORY-FILE
+           IF WS-VH-FILE-STATUS = "35"                                *> File does not exist yet -- create it.
+               OPEN OUTPUT VISIT-HISTORY-FILE
+           END-IF
+
+           WRITE VISIT-HISTORY-RECORD
+               INVALID KEY
+                   DISPLAY "Visit history entry already on file --"
+                   DISPLAY "overwriting today's visit record."
+                   REWRITE VISIT-HISTORY-RECORD
+           END-WRITE
+
+           CLOSE VISIT-HISTORY-FILE.
+
+       VIEW-VISIT-HISTORY.                                            *> List every recorded visit for one student.
+           CALL "SYSTEM" USING "clear"
+           DISPLAY FRA-ME
+           DISPLAY "      STUDENT VISIT HISTORY"
+           DISPLAY FRA-ME
+           DISPLAY "Enter Student ID: " WITH NO ADVANCING
+           ACCEPT WS-STUDENT-NUMBER
+
+           OPEN INPUT VISIT-HISTORY-FILE
+           IF WS-VH-FILE-STATUS = "35"
+               DISPLAY "No visit history has been recorded yet."
+           ELSE
+               MOVE WS-STUDENT-NUMBER TO VH-STUDENT-NUMBER
+               MOVE LOW-VALUE         TO VH-DATE-OF-VISIT
+               MOVE "N" TO WS-EOF-FLAG
+               START VISIT-HISTORY-FILE
+                   KEY IS NOT LESS THAN VH-KEY
+                   INVALID KEY
+                       MOVE "Y" TO WS-EOF-FLAG
+                       DISPLAY "No visits on file for that student."
+               END-START
+
+               PERFORM UNTIL WS-EOF-FLAG = "Y"
+                   READ VISIT-HISTORY-FILE NEXT RECORD
+                       AT END
+                           MOVE "Y" TO WS-EOF-FLAG
+                   END-READ
+                   IF WS-EOF-FLAG NOT = "Y"
+                       IF VH-STUDENT-NUMBER NOT = WS-STUDENT-NUMBER
+                           MOVE "Y" TO WS-EOF-FLAG
+                       ELSE
+                           PERFORM MASK-VH-FIELDS
+                           DISPLAY "Date of Visit: " VH-DATE-OF-VISIT
+                           DISPLAY "Health Condition: "
+                               VH-HEALTH-CONDITION
+                           DISPLAY "Medication: " VH-MEDICATION-NAME
+                           DISPLAY "Prescriber: " VH-PRESCRIBER
+                           DISPLAY FRA-ME
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF
+           CLOSE VISIT-HISTORY-FILE
+
+           DISPLAY "Press Enter to return to the main menu."
+               WITH NO ADVANCING
+           ACCEPT USER-CHOICE
+           PERFORM DISPLAY-MENU.
+
+       HEALTH-CONDITION-ROSTER.                                      *> List every student with a health condition on file.
+           CALL "SYSTEM" USING "clear"
+           OPEN INPUT PATIENT-FILE
+           DISPLAY FRA-ME
+           DISPLAY "      HEALTH CONDITION ROSTER REPORT"
+           DISPLAY FRA-ME
+           MOVE ZERO TO WS-ROSTER-COUNT
+
+           IF WS-FILE-STATUS = "35"
+               DISPLAY "No patient records have been added yet."
+           ELSE
+               MOVE "N" TO WS-EOF-FLAG
+               PERFORM UNTIL WS-EOF-FLAG = "Y"
+                   READ PATIENT-FILE INTO PATIENT-RECORD
+                       AT END
+                           MOVE "Y" TO WS-EOF-FLAG
+                       NOT AT END
+                           PERFORM MASK-HEALTH-FIELDS
+                           IF HEALTH-CONDITION NOT = SPACES
+                                   AND ARCHIVE-STATUS NOT = "X"
+                               ADD 1 TO WS-ROSTER-COUNT
+                               DISPLAY "Student ID: " STUDENT-NUMBER
+                               DISPLAY "Name: " PATIENT-NAME
+                               DISPLAY "Course/Section: " STUDENT-CYS
+                               DISPLAY "Health Condition: "
+                                   HEALTH-CONDITION
+                               DISPLAY FRA-ME
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+
+           CLOSE PATIENT-FILE
+           DISPLAY "Total students with a health condition on file: "
+               WS-ROSTER-COUNT
+           DISPLAY "Press Enter to return to the main menu."
+               WITH NO ADVANCING
+           ACCEPT USER-CHOICE
+           PERFORM DISPLAY-MENU.
+
+       DEMOGRAPHIC-SUMMARY-REPORT.                                    *> Tally active students by sex and age bracket.
+           CALL "SYSTEM" USING "clear"
+           OPEN INPUT PATIENT-FILE
+           DISPLAY FRA-ME
+           DISPLAY "      AGE/SEX DEMOGRAPHIC SUMMARY REPORT"
+           DISPLAY FRA-ME
+           MOVE ZERO TO WS-DEMO-TOTAL
+           MOVE ZERO TO WS-DEMO-MALE-COUNT
+           MOVE ZERO TO WS-DEMO-FEMALE-COUNT
+           MOVE ZERO TO WS-DEMO-OTHER-SEX-COUNT
+           MOVE ZERO TO WS-DEMO-UNDER-12-COUNT
+           MOVE ZERO TO WS-DEMO-TEEN-COUNT
+           MOVE ZERO TO WS-DEMO-YOUNG-ADULT-COUNT
+           MOVE ZERO TO WS-DEMO-ADULT-COUNT
+
+           IF WS-FILE-STATUS = "35"
+               DISPLAY "No patient records have been added yet."
+           ELSE
+               MOVE "N" TO WS-EOF-FLAG
+               PERFORM UNTIL WS-EOF-FLAG = "Y"
+                   READ PATIENT-FILE INTO PATIENT-RECORD
+                       AT END
+                           MOVE "Y" TO WS-EOF-FLAG
+                       NOT AT END
+                           IF ARCHIVE-STATUS NOT = "X"
+                               PERFORM TALLY-DEMOGRAPHICS
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+
+           CLOSE PATIENT-FILE
+           DISPLAY "Total Active Students: " WS-DEMO-TOTAL
+           DISPLAY FRA-ME
+           DISPLAY "By Sex:"
+           DISPLAY "  Male:   " WS-DEMO-MALE-COUNT
+           DISPLAY "  Female: " WS-DEMO-FEMALE-COUNT
+           DISPLAY "  Other/Unspecified: " WS-DEMO-OTHER-SEX-COUNT
+           DISPLAY FRA-ME
+           DISPLAY "By Age Bracket:"
+           DISPLAY "  Under 12: " WS-DEMO-UNDER-12-COUNT
+           DISPLAY "  12-17:    " WS-DEMO-TEEN-COUNT
+           DISPLAY "  18-24:    " WS-DEMO-YOUNG-ADULT-COUNT
+           DISPLAY "  25 and up: " WS-DEMO-ADULT-COUNT
+           DISPLAY FRA-ME
+
+           DISPLAY "Press Enter to return to the main menu."
+               WITH NO ADVANCING
+           ACCEPT USER-CHOICE
+           PERFORM DISPLAY-MENU.
+
+       TALLY-DEMOGRAPHICS.                                            *> Bucket one active patient record by sex and age.
+           ADD 1 TO WS-DEMO-TOTAL
+           EVALUATE PATIENT-SEX(1:1)
+               WHEN "M"
+               WHEN "m"
+                   ADD 1 TO WS-DEMO-MALE-COUNT
+               WHEN "F"
+               WHEN "f"
+                   ADD 1 TO WS-DEMO-FEMALE-COUNT
+               WHEN OTHER
+                   ADD 1 TO WS-DEMO-OTHER-SEX-COUNT
+           END-EVALUATE
+
+           MOVE ZERO TO WS-DEMO-AGE-NUM
+           IF PATIENT-AGE(1:3) IS NUMERIC
+               MOVE PATIENT-AGE(1:3) TO WS-DEMO-AGE-NUM
+           END-IF
+
+           EVALUATE TRUE
+               WHEN WS-DEMO-AGE-NUM < 12
+                   ADD 1 TO WS-DEMO-UNDER-12-COUNT
+               WHEN WS-DEMO-AGE-NUM < 18
+                   ADD 1 TO WS-DEMO-TEEN-COUNT
+               WHEN WS-DEMO-AGE-NUM < 25
+                   ADD 1 TO WS-DEMO-YOUNG-ADULT-COUNT
+               WHEN OTHER
+                   ADD 1 TO WS-DEMO-ADULT-COUNT
+           END-EVALUATE.
+
+       TREND-REPORT.                                                  *> Tally visits and conditions for one YYYY/MM month.
+           CALL "SYSTEM" USING "clear"
+           DISPLAY FRA-ME
+           DISPLAY "      MONTHLY VISIT/CONDITION TREND REPORT"
+           DISPLAY FRA-ME
+           DISPLAY "Enter Month to Report (YYYY/MM): " WITH NO ADVANCING
+           ACCEPT WS-TREND-MONTH
+
+           MOVE ZERO TO WS-TREND-VISITS
+           MOVE ZERO TO WS-TREND-ENTRY-COUNT
+
+           OPEN INPUT VISIT-HISTORY-FILE
+           IF WS-VH-FILE-STATUS = "35"
+               DISPLAY "No visit history has been recorded yet."
+           ELSE
+               MOVE "N" TO WS-EOF-FLAG
+               PERFORM UNTIL WS-EOF-FLAG = "Y"
+                   READ VISIT-HISTORY-FILE NEXT RECORD
+                       AT END
+                           MOVE "Y" TO WS-EOF-FLAG
+                   END-READ
+                   IF WS-EOF-FLAG NOT = "Y"
+                       IF VH-DATE-OF-VISIT(1:7) = WS-TREND-MONTH
+                           PERFORM MASK-VH-FIELDS
+                           ADD 1 TO WS-TREND-VISITS
+                           PERFORM TALLY-CONDITION
+                       END-IF
+                   END-IF
+               END-PERFORM
+               CLOSE VISIT-HISTORY-FILE
+
+               DISPLAY FRA-ME
+               DISPLAY "Month: " WS-TREND-MONTH
+               DISPLAY "Total Visits: " WS-TREND-VISITS
+               DISPLAY "Visits by Health Condition:"
+               IF WS-TREND-ENTRY-COUNT = ZERO
+                   DISPLAY "  (none found for that month)"
+               ELSE
+                   MOVE 1 TO WS-TREND-IDX
+                   PERFORM WS-TREND-ENTRY-COUNT TIMES
+                       DISPLAY "  " WS-TREND-CONDITION(WS-TREND-IDX)
+                           ": " WS-TREND-COUNT(WS-TREND-IDX)
+                       ADD 1 TO WS-TREND-IDX
+                   END-PERFORM
+               END-IF
+               DISPLAY FRA-ME
+           END-IF
+
+           DISPLAY "Press Enter to return to the main menu."
+               WITH NO ADVANCING
+           ACCEPT USER-CHOICE
+           PERFORM DISPLAY-MENU.
+
+       TALLY-CONDITION.                                               *> Search-or-insert one visit's condition into WS-TREND-TABLE.
+           MOVE "N" TO WS-TREND-FOUND
+           MOVE 1 TO WS-TREND-IDX
+           PERFORM WS-TREND-ENTRY-COUNT TIMES
+               IF WS-TREND-CONDITION(WS-TREND-IDX) = VH-HEALTH-CONDITION
+                   ADD 1 TO WS-TREND-COUNT(WS-TREND-IDX)
+                   MOVE "Y" TO WS-TREND-FOUND
+               END-IF
+               ADD 1 TO WS-TREND-IDX
+           END-PERFORM
+           IF WS-TREND-FOUND NOT = "Y"
+               AND WS-TREND-ENTRY-COUNT < 30
+                   ADD 1 TO WS-TREND-ENTRY-COUNT
+                   MOVE VH-HEALTH-CONDITION
+                       TO WS-TREND-CONDITION(WS-TREND-ENTRY-COUNT)
+                   MOVE 1 TO WS-TREND-COUNT(WS-TREND-ENTRY-COUNT)
+           END-IF.
+
+       STALE-PRESCRIPTION-REPORT.                                    *> Flag active prescriptions whose visit is past due.
+           CALL "SYSTEM" USING "clear"
+           OPEN INPUT PATIENT-FILE
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           COMPUTE WS-STALE-TODAY-NUM =
+               WS-TODAY-YEAR * 360 + WS-TODAY-MONTH * 30 + WS-TODAY-DAY
+           DISPLAY FRA-ME
+           DISPLAY "      STALE PRESCRIPTION FOLLOW-UP REPORT"
+           DISPLAY FRA-ME
+           DISPLAY "Flagging prescriptions last visited more than "
+               WS-STALE-DAYS " days ago."
+           MOVE ZERO TO WS-STALE-COUNT
+
+           IF WS-FILE-STATUS = "35"
+               DISPLAY "No patient records have been added yet."
+           ELSE
+               MOVE "N" TO WS-EOF-FLAG
+               PERFORM UNTIL WS-EOF-FLAG = "Y"
+                   READ PATIENT-FILE INTO PATIENT-RECORD
+                       AT END
+                           MOVE "Y" TO WS-EOF-FLAG
+                       NOT AT END
+                           PERFORM MASK-HEALTH-FIELDS
+                           IF MEDICATION-NAME NOT = SPACES
+                                   AND ARCHIVE-STATUS NOT = "X"
+                               MOVE DATE-OF-VISIT(1:4)
+                                   TO WS-STALE-VISIT-YEAR
+                               MOVE DATE-OF-VISIT(6:2)
+                                   TO WS-STALE-VISIT-MONTH
+                               MOVE DATE-OF-VISIT(9:2)
+                                   TO WS-STALE-VISIT-DAY
+                               COMPUTE WS-STALE-VISIT-NUM =
+                                   WS-STALE-VISIT-YEAR * 360
+                                   + WS-STALE-VISIT-MONTH * 30
+                                   + WS-STALE-VISIT-DAY
+                               COMPUTE WS-STALE-DIFF =
+                                   WS-STALE-TODAY-NUM
+                                       - WS-STALE-VISIT-NUM
+                               IF WS-STALE-DIFF > WS-STALE-DAYS
+                                   ADD 1 TO WS-STALE-COUNT
+                                   DISPLAY "Student ID: "
+                                       STUDENT-NUMBER
+                                   DISPLAY "Name: " PATIENT-NAME
+                                   DISPLAY "Medication: "
+                                       MEDICATION-NAME
+                                   DISPLAY "Prescriber: " PRESCRIBER
+                                   DISPLAY "Last Visit: " DATE-OF-VISIT
+                                   DISPLAY "Days Since Visit: "
+                                       WS-STALE-DIFF
+                                   DISPLAY FRA-ME
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+
+           CLOSE PATIENT-FILE
+           DISPLAY "Total prescriptions flagged: " WS-STALE-COUNT
+           DISPLAY "Press Enter to return to the main menu."
+               WITH NO ADVANCING
+           ACCEPT USER-CHOICE
+           PERFORM DISPLAY-MENU.
+
+       EXPORT-ROSTER-CSV.                                            *> Write the active roster out as a CSV for the registrar.
+           CALL "SYSTEM" USING "clear"
+           OPEN INPUT PATIENT-FILE
+           OPEN OUTPUT CSV-EXPORT-FILE
+           DISPLAY FRA-ME
+           DISPLAY "      EXPORT ROSTER TO CSV"
+           DISPLAY FRA-ME
+
+           STRING "Student ID,Name,Course/Section,Date of Birth,Age,"
+                   DELIMITED BY SIZE
+               "Sex,Emergency Phone,Emergency Email,Health Condition,"
+                   DELIMITED BY SIZE
+               "Medication,Prescriber,Date of Visit"
+                   DELIMITED BY SIZE
+               INTO CSV-EXPORT-RECORD
+           WRITE CSV-EXPORT-RECORD
+           MOVE ZERO TO WS-CSV-COUNT
+
+           IF WS-FILE-STATUS = "35"
+               DISPLAY "No patient records have been added yet."
+           ELSE
+               MOVE "N" TO WS-EOF-FLAG
+               PERFORM UNTIL WS-EOF-FLAG = "Y"
+                   READ PATIENT-FILE INTO PATIENT-RECORD
+                       AT END
+                           MOVE "Y" TO WS-EOF-FLAG
+                       NOT AT END
+                           PERFORM MASK-HEALTH-FIELDS
+                           IF ARCHIVE-STATUS NOT = "X"
+                               PERFORM WRITE-CSV-LINE
+                               ADD 1 TO WS-CSV-COUNT
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+
+           CLOSE PATIENT-FILE
+           CLOSE CSV-EXPORT-FILE
+           DISPLAY "Exported " WS-CSV-COUNT " student record(s)."
+           DISPLAY "File: /home/zelly/ROSTER_EXPORT.csv"
+           DISPLAY "Press Enter to return to the main menu."
+               WITH NO ADVANCING
+           ACCEPT USER-CHOICE
+           PERFORM DISPLAY-MENU.
+
+       WRITE-CSV-LINE.                                               *> Build one quoted, comma-separated roster line.
+           STRING
+               WS-CSV-QUOTE DELIMITED BY SIZE
+               STUDENT-NUMBER DELIMITED BY SIZE
+               WS-CSV-QUOTE DELIMITED BY SIZE
+               WS-CSV-COMMA DELIMITED BY SIZE
+               WS-CSV-QUOTE DELIMITED BY SIZE
+               PATIENT-NAME DELIMITED BY SIZE
+               WS-CSV-QUOTE DELIMITED BY SIZE
+               WS-CSV-COMMA DELIMITED BY SIZE
+               WS-CSV-QUOTE DELIMITED BY SIZE
+               STUDENT-CYS DELIMITED BY SIZE
+               WS-CSV-QUOTE DELIMITED BY SIZE
+               WS-CSV-COMMA DELIMITED BY SIZE
+               WS-CSV-QUOTE DELIMITED BY SIZE
+               DATE-OF-BIRTH DELIMITED BY SIZE
+               WS-CSV-QUOTE DELIMITED BY SIZE
+               WS-CSV-COMMA DELIMITED BY SIZE
+               WS-CSV-QUOTE DELIMITED BY SIZE
+               PATIENT-AGE DELIMITED BY SIZE
+               WS-CSV-QUOTE DELIMITED BY SIZE
+               WS-CSV-COMMA DELIMITED BY SIZE
+               WS-CSV-QUOTE DELIMITED BY SIZE
+               PATIENT-SEX DELIMITED BY SIZE
+               WS-CSV-QUOTE DELIMITED BY SIZE
+               WS-CSV-COMMA DELIMITED BY SIZE
+               WS-CSV-QUOTE DELIMITED BY SIZE
+               EMERGENCY-PHONE DELIMITED BY SIZE
+               WS-CSV-QUOTE DELIMITED BY SIZE
+               WS-CSV-COMMA DELIMITED BY SIZE
+               WS-CSV-QUOTE DELIMITED BY SIZE
+               EMERGENCY-EMAIL DELIMITED BY SIZE
+               WS-CSV-QUOTE DELIMITED BY SIZE
+               WS-CSV-COMMA DELIMITED BY SIZE
+               WS-CSV-QUOTE DELIMITED BY SIZE
+               HEALTH-CONDITION DELIMITED BY SIZE
+               WS-CSV-QUOTE DELIMITED BY SIZE
+               WS-CSV-COMMA DELIMITED BY SIZE
+               WS-CSV-QUOTE DELIMITED BY SIZE
+               MEDICATION-NAME DELIMITED BY SIZE
+               WS-CSV-QUOTE DELIMITED BY SIZE
+               WS-CSV-COMMA DELIMITED BY SIZE
+               WS-CSV-QUOTE DELIMITED BY SIZE
+               PRESCRIBER DELIMITED BY SIZE
+               WS-CSV-QUOTE DELIMITED BY SIZE
+               WS-CSV-COMMA DELIMITED BY SIZE
+               WS-CSV-QUOTE DELIMITED BY SIZE
+               DATE-OF-VISIT DELIMITED BY SIZE
+               WS-CSV-QUOTE DELIMITED BY SIZE
+               INTO CSV-EXPORT-RECORD
+           WRITE CSV-EXPORT-RECORD.
+
+       EXPORT-EMERGENCY-CONTACTS.                                    *> Feed of emergency contacts for the campus alert system.
+           CALL "SYSTEM" USING "clear"
+           OPEN INPUT PATIENT-FILE
+           OPEN OUTPUT EMERGENCY-ALERT-FILE
+           DISPLAY FRA-ME
+           DISPLAY "      EMERGENCY CONTACT CAMPUS ALERT EXPORT"
+           DISPLAY FRA-ME
+           DISPLAY "Health Condition to notify on (blank = every"
+           DISPLAY "active student): " WITH NO ADVANCING
+           ACCEPT WS-ALERT-CONDITION
+
+           STRING "Student ID,Name,Emergency Phone,Emergency Email"
+                   DELIMITED BY SIZE
+               INTO EMERGENCY-ALERT-RECORD
+           WRITE EMERGENCY-ALERT-RECORD
+           MOVE ZERO TO WS-ALERT-COUNT
+
+           IF WS-FILE-STATUS = "35"
+               DISPLAY "No patient records have been added yet."
+           ELSE
+               MOVE "N" TO WS-EOF-FLAG
+               PERFORM UNTIL WS-EOF-FLAG = "Y"
+                   READ PATIENT-FILE INTO PATIENT-RECORD
+                       AT END
+                           MOVE "Y" TO WS-EOF-FLAG
+                       NOT AT END
+                           PERFORM MASK-HEALTH-FIELDS
+                           IF ARCHIVE-STATUS NOT = "X"
+                                   AND (WS-ALERT-CONDITION = SPACES
+                                       OR HEALTH-CONDITION
+                                           = WS-ALERT-CONDITION)
+                               PERFORM WRITE-ALERT-LINE
+                               ADD 1 TO WS-ALERT-COUNT
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+
+           CLOSE PATIENT-FILE
+           CLOSE EMERGENCY-ALERT-FILE
+           DISPLAY "Exported " WS-ALERT-COUNT " emergency contact(s)."
+           DISPLAY "File: /home/zelly/EMERGENCY_CONTACTS.csv"
+           DISPLAY "Press Enter to return to the main menu."
+               WITH NO ADVANCING
+           ACCEPT USER-CHOICE
+           PERFORM DISPLAY-MENU.
+
+       WRITE-ALERT-LINE.                                             *> Build one quoted emergency-contact line.
+           STRING
+               WS-CSV-QUOTE DELIMITED BY SIZE
+               STUDENT-NUMBER DELIMITED BY SIZE
+               WS-CSV-QUOTE DELIMITED BY SIZE
+               WS-CSV-COMMA DELIMITED BY SIZE
+               WS-CSV-QUOTE DELIMITED BY SIZE
+               PATIENT-NAME DELIMITED BY SIZE
+               WS-CSV-QUOTE DELIMITED BY SIZE
+               WS-CSV-COMMA DELIMITED BY SIZE
+               WS-CSV-QUOTE DELIMITED BY SIZE
+               EMERGENCY-PHONE DELIMITED BY SIZE
+               WS-CSV-QUOTE DELIMITED BY SIZE
+               WS-CSV-COMMA DELIMITED BY SIZE
+               WS-CSV-QUOTE DELIMITED BY SIZE
+               EMERGENCY-EMAIL DELIMITED BY SIZE
+               WS-CSV-QUOTE DELIMITED BY SIZE
+               INTO EMERGENCY-ALERT-RECORD
+           WRITE EMERGENCY-ALERT-RECORD.
+
+       ADD-ALLERGY-IMMUNIZATION.                                     *> Record one allergy or immunization entry.
+           CALL "SYSTEM" USING "clear"
+           DISPLAY FRA-ME
+           DISPLAY "      ADD ALLERGY/IMMUNIZATION RECORD"
+           DISPLAY FRA-ME
+           DISPLAY "Enter Student ID: " WITH NO ADVANCING
+           ACCEPT WS-STUDENT-NUMBER
+           DISPLAY "Entry Date (yyyy/mm/dd): " WITH NO ADVANCING
+           ACCEPT WS-AI-ENTRY-DATE
+
+           DISPLAY "Type -- (A)llergy or (I)mmunization: "
+               WITH NO ADVANCING
+           ACCEPT WS-AI-TYPE-CHOICE
+           PERFORM UNTIL WS-AI-TYPE-CHOICE = "A"
+                   OR WS-AI-TYPE-CHOICE = "a"
+                   OR WS-AI-TYPE-CHOICE = "I"
+                   OR WS-AI-TYPE-CHOICE = "i"
+               DISPLAY "Please enter A or I."
+               DISPLAY "Type -- (A)llergy or (I)mmunization: "
+                   WITH NO ADVANCING
+               ACCEPT WS-AI-TYPE-CHOICE
+           END-PERFORM
+
+           DISPLAY "Allergen or Vaccine Name: " WITH NO ADVANCING
+           ACCEPT WS-AI-DESCRIPTION
+           DISPLAY "Reaction Severity (allergy) or Dose/Lot (imm.): "
+               WITH NO ADVANCING
+           ACCEPT WS-AI-REACTION-OR-DOSE
+           DISPLAY "Notes: " WITH NO ADVANCING
+           ACCEPT WS-AI-NOTES
+
+           MOVE WS-STUDENT-NUMBER     TO AI-STUDENT-NUMBER
+           MOVE WS-AI-ENTRY-DATE      TO AI-ENTRY-DATE
+           MOVE WS-AI-TYPE-CHOICE     TO AI-RECORD-TYPE
+           MOVE WS-AI-DESCRIPTION     TO AI-DESCRIPTION
+           MOVE WS-AI-REACTION-OR-DOSE TO AI-REACTION-OR-DOSE
+           MOVE WS-AI-NOTES           TO AI-NOTES
+
+           OPEN I-O ALLERGY-IMM-FILE
+           IF WS-AI-FILE-STATUS = "35"                                *> File does not exist yet -- create it.
+               OPEN OUTPUT ALLERGY-IMM-FILE
+           END-IF
+
+           WRITE ALLERGY-IMM-RECORD
+               INVALID KEY
+                   DISPLAY "An entry for that student and date"
+                   DISPLAY "already exists -- overwriting it."
+                   REWRITE ALLERGY-IMM-RECORD
+           END-WRITE
+
+           CLOSE ALLERGY-IMM-FILE
+           DISPLAY "Allergy/Immunization record saved."
+           DISPLAY "Press Enter to return to the main menu."
+               WITH NO ADVANCING
+           ACCEPT USER-CHOICE
+           PERFORM DISPLAY-MENU.
+
+       SHOW-KNOWN-ALLERGIES.                                         *> Surface any on-file allergies before a new
+                                                                      *> Medication Name is entered for this student.
+           MOVE "N" TO WS-ALLERGY-FOUND
+           OPEN INPUT ALLERGY-IMM-FILE
+           IF WS-AI-FILE-STATUS NOT = "35"
+               MOVE WS-STUDENT-NUMBER TO AI-STUDENT-NUMBER
+               MOVE LOW-VALUE         TO AI-ENTRY-DATE
+               MOVE "N" TO WS-EOF-FLAG
+               START ALLERGY-IMM-FILE
+                   KEY IS NOT LESS THAN AI-KEY
+                   INVALID KEY
+                       MOVE "Y" TO WS-EOF-FLAG
+               END-START
+
+               PERFORM UNTIL WS-EOF-FLAG = "Y"
+                   READ ALLERGY-IMM-FILE NEXT RECORD
+                       AT END
+                           MOVE "Y" TO WS-EOF-FLAG
+                   END-READ
+                   IF WS-EOF-FLAG NOT = "Y"
+                       IF AI-STUDENT-NUMBER NOT = WS-STUDENT-NUMBER
+                           MOVE "Y" TO WS-EOF-FLAG
+                       ELSE
+                           IF AI-RECORD-TYPE = "A"
+                                   OR AI-RECORD-TYPE = "a"
+                               IF WS-ALLERGY-FOUND = "N"
+                                   DISPLAY FRA-ME
+                                   DISPLAY "KNOWN ALLERGIES ON FILE:"
+                                   MOVE "Y" TO WS-ALLERGY-FOUND
+                               END-IF
+                               DISPLAY "  - " AI-DESCRIPTION
+                                   " (" AI-REACTION-OR-DOSE ")"
+                           END-IF
+                       END-IF
+                   END-IF
+               END-PERFORM
+               IF WS-ALLERGY-FOUND = "Y"
+                   DISPLAY FRA-ME
+               END-IF
+               CLOSE ALLERGY-IMM-FILE
+           ELSE
+               CLOSE ALLERGY-IMM-FILE
+           END-IF.
+
+       VIEW-ALLERGY-IMMUNIZATION.                                    *> List allergy/immunization history for one student.
+           CALL "SYSTEM" USING "clear"
+           DISPLAY FRA-ME
+           DISPLAY "      ALLERGY/IMMUNIZATION HISTORY"
+           DISPLAY FRA-ME
+           DISPLAY "Enter Student ID: " WITH NO ADVANCING
+           ACCEPT WS-STUDENT-NUMBER
+
+           OPEN INPUT ALLERGY-IMM-FILE
+           IF WS-AI-FILE-STATUS = "35"
+               DISPLAY "No allergy/immunization records on file yet."
+           ELSE
+               MOVE WS-STUDENT-NUMBER TO AI-STUDENT-NUMBER
+               MOVE LOW-VALUE         TO AI-ENTRY-DATE
+               MOVE "N" TO WS-EOF-FLAG
+               START ALLERGY-IMM-FILE
+                   KEY IS NOT LESS THAN AI-KEY
+                   INVALID KEY
+                       MOVE "Y" TO WS-EOF-FLAG
+                       DISPLAY "No records on file for that student."
+               END-START
+
+               PERFORM UNTIL WS-EOF-FLAG = "Y"
+                   READ ALLERGY-IMM-FILE NEXT RECORD
+                       AT END
+                           MOVE "Y" TO WS-EOF-FLAG
+                   END-READ
+                   IF WS-EOF-FLAG NOT = "Y"
+                       IF AI-STUDENT-NUMBER NOT = WS-STUDENT-NUMBER
+                           MOVE "Y" TO WS-EOF-FLAG
+                       ELSE
+                           DISPLAY "Entry Date: " AI-ENTRY-DATE
+                           IF AI-RECORD-TYPE = "A"
+                                   OR AI-RECORD-TYPE = "a"
+                               DISPLAY "Type: Allergy"
+                           ELSE
+                               DISPLAY "Type: Immunization"
+                           END-IF
+                           DISPLAY "Description: " AI-DESCRIPTION
+                           DISPLAY "Reaction/Dose: "
+                               AI-REACTION-OR-DOSE
+                           DISPLAY "Notes: " AI-NOTES
+                           DISPLAY FRA-ME
+                       END-IF
+                   END-IF
+               END-PERFORM
+               CLOSE ALLERGY-IMM-FILE
+           END-IF
+
+           DISPLAY "Press Enter to return to the main menu."
+               WITH NO ADVANCING
+           ACCEPT USER-CHOICE
+           PERFORM DISPLAY-MENU.
+
+       PRINT-VISIT-SLIP.                                             *> Print a slip the student carries back to class.
+           CALL "SYSTEM" USING "clear"
+           DISPLAY FRA-ME
+           DISPLAY "      PRINT VISIT SLIP"
+           DISPLAY FRA-ME
+           DISPLAY "Enter Student ID: " WITH NO ADVANCING
+           ACCEPT WS-STUDENT-NUMBER
+
+           OPEN INPUT PATIENT-FILE
+           IF WS-FILE-STATUS = "35"
+               DISPLAY "No patient records have been added yet."
+           ELSE
+               MOVE WS-STUDENT-NUMBER TO STUDENT-NUMBER
+               READ PATIENT-FILE
+                   KEY IS STUDENT-NUMBER
+                   INVALID KEY
+                       DISPLAY "No patient record found for that"
+                       DISPLAY "Student ID."
+                   NOT INVALID KEY
+                       PERFORM FIND-LATEST-VISIT
+                       PERFORM WRITE-VISIT-SLIP
+               END-READ
+           END-IF
+           CLOSE PATIENT-FILE
+
+           DISPLAY "Press Enter to return to the main menu."
+               WITH NO ADVANCING
+           ACCEPT USER-CHOICE
+           PERFORM DISPLAY-MENU.
+
+       FIND-LATEST-VISIT.                                            *> Locate this student's most recent visit entry.
+           MOVE SPACES TO VH-DATE-OF-VISIT
+           MOVE SPACES TO VH-HEALTH-CONDITION
+           MOVE SPACES TO VH-MEDICATION-NAME
+           MOVE SPACES TO VH-PRESCRIBER
+      *> Also clear the shared fields WRITE-VISIT-SLIP prints from --
+      *> otherwise a student with no visit-history entry gets whatever
+      *> an earlier, unrelated operation left behind in them.
+           MOVE SPACES TO WS-DATE-OF-VISIT
+           MOVE SPACES TO WS-HEALTH-CONDITION
+           MOVE SPACES TO WS-MEDICATION-NAME
+           MOVE SPACES TO WS-PRESCRIBER
+
+           OPEN INPUT VISIT-HISTORY-FILE
+           IF WS-VH-FILE-STATUS NOT = "35"
+               MOVE WS-STUDENT-NUMBER TO VH-STUDENT-NUMBER
+               MOVE LOW-VALUE         TO VH-DATE-OF-VISIT
+               MOVE "N" TO WS-EOF-FLAG
+               START VISIT-HISTORY-FILE
+                   KEY IS NOT LESS THAN VH-KEY
+                   INVALID KEY
+                       MOVE "Y" TO WS-EOF-FLAG
+               END-START
+
+               PERFORM UNTIL WS-EOF-FLAG = "Y"
+                   READ VISIT-HISTORY-FILE NEXT RECORD
+                       AT END
+                           MOVE "Y" TO WS-EOF-FLAG
+                   END-READ
+                   IF WS-EOF-FLAG NOT = "Y"
+                       IF VH-STUDENT-NUMBER NOT = WS-STUDENT-NUMBER
+                           MOVE "Y" TO WS-EOF-FLAG
+                       ELSE
+                           PERFORM MASK-VH-FIELDS
+                           MOVE VH-DATE-OF-VISIT TO WS-DATE-OF-VISIT
+                           MOVE VH-HEALTH-CONDITION
+                               TO WS-HEALTH-CONDITION
+                           MOVE VH-MEDICATION-NAME
+                               TO WS-MEDICATION-NAME
+                           MOVE VH-PRESCRIBER TO WS-PRESCRIBER
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF
+           CLOSE VISIT-HISTORY-FILE.
+
+       WRITE-VISIT-SLIP.                                             *> Format and save the slip for this visit.
+           OPEN OUTPUT VISIT-SLIP-FILE
+
+           MOVE FRA-ME TO VISIT-SLIP-RECORD
+           WRITE VISIT-SLIP-RECORD
+           MOVE "         MEDIKA CLINIC VISIT SLIP" TO VISIT-SLIP-RECORD
+           WRITE VISIT-SLIP-RECORD
+           MOVE FRA-ME TO VISIT-SLIP-RECORD
+           WRITE VISIT-SLIP-RECORD
+
+           STRING "Student ID: " STUDENT-NUMBER DELIMITED BY SIZE
+               INTO WS-SLIP-LINE
+           MOVE WS-SLIP-LINE TO VISIT-SLIP-RECORD
+           WRITE VISIT-SLIP-RECORD
+
+           STRING "Name: " PATIENT-NAME DELIMITED BY SIZE
+               INTO WS-SLIP-LINE
+           MOVE WS-SLIP-LINE TO VISIT-SLIP-RECORD
+           WRITE VISIT-SLIP-RECORD
+
+           STRING "Course/Section: " STUDENT-CYS DELIMITED BY SIZE
+               INTO WS-SLIP-LINE
+           MOVE WS-SLIP-LINE TO VISIT-SLIP-RECORD
+           WRITE VISIT-SLIP-RECORD
+
+           STRING "Date of Visit: " WS-DATE-OF-VISIT DELIMITED BY SIZE
+               INTO WS-SLIP-LINE
+           MOVE WS-SLIP-LINE TO VISIT-SLIP-RECORD
+           WRITE VISIT-SLIP-RECORD
+
+           STRING "Health Condition: " WS-HEALTH-CONDITION
+               DELIMITED BY SIZE
+               INTO WS-SLIP-LINE
+           MOVE WS-SLIP-LINE TO VISIT-SLIP-RECORD
+           WRITE VISIT-SLIP-RECORD
+
+           STRING "Medication: " WS-MEDICATION-NAME DELIMITED BY SIZE
+               INTO WS-SLIP-LINE
+           MOVE WS-SLIP-LINE TO VISIT-SLIP-RECORD
+           WRITE VISIT-SLIP-RECORD
+
+           STRING "Prescriber: " WS-PRESCRIBER DELIMITED BY SIZE
+               INTO WS-SLIP-LINE
+           MOVE WS-SLIP-LINE TO VISIT-SLIP-RECORD
+           WRITE VISIT-SLIP-RECORD
+
+           MOVE "Please return to class with this slip."
+               TO VISIT-SLIP-RECORD
+           WRITE VISIT-SLIP-RECORD
+           MOVE FRA-ME TO VISIT-SLIP-RECORD
+           WRITE VISIT-SLIP-RECORD
+
+           CLOSE VISIT-SLIP-FILE
+
+           DISPLAY FRA-ME
+           DISPLAY "         MEDIKA CLINIC VISIT SLIP"
+           DISPLAY FRA-ME
+           DISPLAY "Student ID: " STUDENT-NUMBER
+           DISPLAY "Name: " PATIENT-NAME
+           DISPLAY "Course/Section: " STUDENT-CYS
+           DISPLAY "Date of Visit: " WS-DATE-OF-VISIT
+           DISPLAY "Health Condition: " WS-HEALTH-CONDITION
+           DISPLAY "Medication: " WS-MEDICATION-NAME
+           DISPLAY "Prescriber: " WS-PRESCRIBER
+           DISPLAY "Please return to class with this slip."
+           DISPLAY FRA-ME
+           DISPLAY "Slip saved to /home/zelly/VISIT_SLIP.txt".
+
        VIEW-PATIENTS.
            CALL "SYSTEM" USING "clear"                                  *> Clear the screen before displaying all records.
-           OPEN INPUT PATIENT-FILE
            DISPLAY FRA-ME
            DISPLAY "      VIEW ALL PATIENT RECORDS"
            DISPLAY FRA-ME
-           MOVE "N" TO WS-EOF-FLAG                                      *> Initialize end-of-file flag.
-       
-           PERFORM UNTIL WS-EOF-FLAG = "Y"                              *> Loop through all records in the file until EOF.
-               READ PATIENT-FILE INTO PATIENT-RECORD
-                   AT END
-                       MOVE "Y" TO WS-EOF-FLAG
-                   NOT AT END                                           *> Display patient details for the current record.
+           DISPLAY "Sort by (I) Patient ID, (N) Name, or (V) most"
+           DISPLAY "recent Date of Visit? " WITH NO ADVANCING
+           ACCEPT WS-SORT-CHOICE
+           MOVE ZERO TO WS-PAGE-COUNT
+
+           IF WS-SORT-CHOICE = "N" OR WS-SORT-CHOICE = "n"
+               PERFORM VIEW-PATIENTS-BY-NAME
+           ELSE
+               IF WS-SORT-CHOICE = "V" OR WS-SORT-CHOICE = "v"
+                   PERFORM VIEW-PATIENTS-BY-VISIT-DATE
+               ELSE
+                   PERFORM VIEW-PATIENTS-BY-ID
+               END-IF
+           END-IF
+
+           DISPLAY "Press Enter to return to the main menu."
+               WITH NO ADVANCING
+           ACCEPT USER-CHOICE
+           PERFORM DISPLAY-MENU.
+
+       VIEW-PATIENTS-BY-ID.                                        *> Sequential read of the indexed file is already in
+                                                                    *> ascending Patient ID order (PATIENT-FILE's key).
+           OPEN INPUT PATIENT-FILE
+           IF WS-FILE-STATUS = "35"
+               DISPLAY "No patient records have been added yet."
+           ELSE
+               MOVE "N" TO WS-EOF-FLAG
+               PERFORM UNTIL WS-EOF-FLAG = "Y"
+                   READ PATIENT-FILE INTO PATIENT-RECORD
+                       AT END
+                           MOVE "Y" TO WS-EOF-FLAG
+                       NOT AT END
+                           PERFORM MASK-HEALTH-FIELDS
+                           IF ARCHIVE-STATUS NOT = "X"                  *> Skip archived students.
+                               DISPLAY "Student ID: " STUDENT-NUMBER
+                               DISPLAY "Patient ID: " PATIENT-ID
+                               DISPLAY "Name: " PATIENT-NAME
+                               DISPLAY "Course/Section: " STUDENT-CYS
+                               DISPLAY "Date of Birth: " DATE-OF-BIRTH
+                               DISPLAY "Age: " PATIENT-AGE
+                               DISPLAY "Sex: " PATIENT-SEX
+                               DISPLAY "Emergency Phone: "
+                                   EMERGENCY-PHONE
+                               DISPLAY "Emergency Email: "
+                                   EMERGENCY-EMAIL
+                               DISPLAY "Health Condition: "
+                                   HEALTH-CONDITION
+                               DISPLAY "Medication: " MEDICATION-NAME
+                               DISPLAY "Prescriber: " PRESCRIBER
+                               DISPLAY "Date of Visit: " DATE-OF-VISIT
+                               DISPLAY FRA-ME
+                               DISPLAY " "
+                               PERFORM PAGE-BREAK-CHECK
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+
+           CLOSE PATIENT-FILE.
+
+       VIEW-PATIENTS-BY-NAME.                                        *> Sort a working copy of the roster by Name.
+      *> Check PATIENT-FILE exists before handing it to SORT -- SORT
+      *> USING a file that was never created aborts the run instead
+      *> of returning a usable file status.
+           OPEN INPUT PATIENT-FILE
+           IF WS-FILE-STATUS = "35"
+               CLOSE PATIENT-FILE
+               DISPLAY "No patient records have been added yet."
+           ELSE
+               CLOSE PATIENT-FILE
+               SORT SORT-WORK-FILE ON ASCENDING KEY SRT-NAME
+                   USING PATIENT-FILE
+                   GIVING SORTED-PATIENT-FILE
+
+               OPEN INPUT SORTED-PATIENT-FILE
+               MOVE "N" TO WS-EOF-FLAG
+
+               PERFORM UNTIL WS-EOF-FLAG = "Y"
+                   READ SORTED-PATIENT-FILE
+                       AT END
+                           MOVE "Y" TO WS-EOF-FLAG
+                       NOT AT END
+                           PERFORM MASK-SORTED-HEALTH-FIELDS
+                           IF SRTD-ARCHIVE-STATUS NOT = "X"             *> Skip archived students.
+                               DISPLAY "Student ID: "
+                                   SRTD-STUDENT-NUMBER
+                               DISPLAY "Patient ID: " SRTD-PATIENT-ID
+                               DISPLAY "Name: " SRTD-PATIENT-NAME
+                               DISPLAY "Course/Section: "
+                                   SRTD-STUDENT-CYS
+                               DISPLAY "Date of Birth: "
+                                   SRTD-DATE-OF-BIRTH
+                               DISPLAY "Age: " SRTD-PATIENT-AGE
+                               DISPLAY "Sex: " SRTD-PATIENT-SEX
+                               DISPLAY "Emergency Phone: "
+                                   SRTD-EMERGENCY-PHONE
+                               DISPLAY "Emergency Email: "
+                                   SRTD-EMERGENCY-EMAIL
+                               DISPLAY "Health Condition: "
+                                   SRTD-HEALTH-CONDITION
+                               DISPLAY "Medication: "
+                                   SRTD-MEDICATION-NAME
+                               DISPLAY "Prescriber: " SRTD-PRESCRIBER
+                               DISPLAY "Date of Visit: "
+                                   SRTD-DATE-OF-VISIT
+                               DISPLAY FRA-ME
+                               DISPLAY " "
+                               PERFORM PAGE-BREAK-CHECK
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               CLOSE SORTED-PATIENT-FILE
+           END-IF.
+
+       VIEW-PATIENTS-BY-VISIT-DATE.                                  *> Sort a working copy of the roster by most recent visit.
+      *> Check PATIENT-FILE exists before handing it to SORT -- SORT
+      *> USING a file that was never created aborts the run instead
+      *> of returning a usable file status.
+           OPEN INPUT PATIENT-FILE
+           IF WS-FILE-STATUS = "35"
+               CLOSE PATIENT-FILE
+               DISPLAY "No patient records have been added yet."
+           ELSE
+               CLOSE PATIENT-FILE
+               SORT SORT-WORK-FILE ON DESCENDING KEY SRT-DATE-OF-VISIT
+                   USING PATIENT-FILE
+                   GIVING SORTED-PATIENT-FILE
+
+               OPEN INPUT SORTED-PATIENT-FILE
+               MOVE "N" TO WS-EOF-FLAG
+
+               PERFORM UNTIL WS-EOF-FLAG = "Y"
+                   READ SORTED-PATIENT-FILE
+                       AT END
+                           MOVE "Y" TO WS-EOF-FLAG
+                       NOT AT END
+                           PERFORM MASK-SORTED-HEALTH-FIELDS
+                           IF SRTD-ARCHIVE-STATUS NOT = "X"             *> Skip archived students.
+                               DISPLAY "Student ID: "
+                                   SRTD-STUDENT-NUMBER
+                               DISPLAY "Patient ID: " SRTD-PATIENT-ID
+                               DISPLAY "Name: " SRTD-PATIENT-NAME
+                               DISPLAY "Course/Section: "
+                                   SRTD-STUDENT-CYS
+                               DISPLAY "Date of Birth: "
+                                   SRTD-DATE-OF-BIRTH
+                               DISPLAY "Age: " SRTD-PATIENT-AGE
+                               DISPLAY "Sex: " SRTD-PATIENT-SEX
+                               DISPLAY "Emergency Phone: "
+                                   SRTD-EMERGENCY-PHONE
+                               DISPLAY "Emergency Email: "
+                                   SRTD-EMERGENCY-EMAIL
+                               DISPLAY "Health Condition: "
+                                   SRTD-HEALTH-CONDITION
+                               DISPLAY "Medication: "
+                                   SRTD-MEDICATION-NAME
+                               DISPLAY "Prescriber: " SRTD-PRESCRIBER
+                               DISPLAY "Date of Visit: "
+                                   SRTD-DATE-OF-VISIT
+                               DISPLAY FRA-ME
+                               DISPLAY " "
+                               PERFORM PAGE-BREAK-CHECK
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               CLOSE SORTED-PATIENT-FILE
+           END-IF.
+
+       PAGE-BREAK-CHECK.                                           *> Pause every WS-PAGE-SIZE records so the list can be
+                                                                    *> read a screen at a time.
+           ADD 1 TO WS-PAGE-COUNT
+           IF WS-PAGE-COUNT >= WS-PAGE-SIZE
+               MOVE ZERO TO WS-PAGE-COUNT
+               DISPLAY "-- Press Enter for more, or Q to stop: "
+                   WITH NO ADVANCING
+               ACCEPT WS-PAGE-RESPONSE
+               IF WS-PAGE-RESPONSE = "Q" OR WS-PAGE-RESPONSE = "q"
+                   MOVE "Y" TO WS-EOF-FLAG
+               END-IF
+           END-IF.
+              
+       SEARCH-PATIENT.
+           CALL "SYSTEM" USING "clear"
+           OPEN INPUT PATIENT-FILE
+           DISPLAY FRA-ME
+           DISPLAY "      SEARCH PATIENT RECORD"
+           DISPLAY FRA-ME
+           DISPLAY "Enter Student ID to search: " WITH NO ADVANCING
+           ACCEPT WS-STUDENT-NUMBER
+
+           IF WS-FILE-STATUS = "35"
+               DISPLAY "No patient records have been added yet."
+           ELSE
+                                                                 *> Direct keyed lookup -- no need to scan the file.
+               MOVE WS-STUDENT-NUMBER TO STUDENT-NUMBER
+               READ PATIENT-FILE
+                   KEY IS STUDENT-NUMBER
+                   INVALID KEY
+                       DISPLAY "Record not found."
+                   NOT INVALID KEY
+                       PERFORM MASK-HEALTH-FIELDS
                        DISPLAY "Student ID: " STUDENT-NUMBER
+                       DISPLAY "Patient ID: " PATIENT-ID
                        DISPLAY "Name: " PATIENT-NAME
                        DISPLAY "Course/Section: " STUDENT-CYS
                        DISPLAY "Date of Birth: " DATE-OF-BIRTH
@@ -209,116 +1828,307 @@
                        DISPLAY "Medication: " MEDICATION-NAME
                        DISPLAY "Prescriber: " PRESCRIBER
                        DISPLAY "Date of Visit: " DATE-OF-VISIT
+                       IF ARCHIVE-STATUS = "X"
+                           DISPLAY "*** This record is ARCHIVED. ***"
+                       END-IF
                        DISPLAY FRA-ME
-                       DISPLAY " " 
                END-READ
-           END-PERFORM
-       
-           CLOSE PATIENT-FILE                                           *> Return to the main menu after user acknowledges.
-           DISPLAY "Press Enter to return to the main menu." 
-           WITH NO ADVANCING
-           ACCEPT USER-CHOICE. 
+           END-IF
+
+           CLOSE PATIENT-FILE
+           DISPLAY "Press Enter to return to the main menu."
+               WITH NO ADVANCING
+           ACCEPT USER-CHOICE
            PERFORM DISPLAY-MENU.
-              
-       SEARCH-PATIENT.
-           CALL "SYSTEM" USING "clear"                                  
+
+       OUTREACH-SEARCH.                                               *> Find active students by Course/Section and/or Health Condition.
+           CALL "SYSTEM" USING "clear"
            OPEN INPUT PATIENT-FILE
            DISPLAY FRA-ME
-           DISPLAY "      SEARCH PATIENT RECORD"
+           DISPLAY "      COURSE/SECTION + HEALTH CONDITION SEARCH"
            DISPLAY FRA-ME
-           DISPLAY "Enter Student ID to search: " WITH NO ADVANCING     *> Prompt the user for the Student ID to search.
+           DISPLAY "For targeted outreach -- leave either blank to"
+           DISPLAY "match any value for that field."
+           DISPLAY "Course/Section (exact, blank = any): "
+               WITH NO ADVANCING
+           ACCEPT WS-OUTREACH-CYS
+           DISPLAY "Health Condition (exact, blank = any): "
+               WITH NO ADVANCING
+           ACCEPT WS-OUTREACH-CONDITION
+
+           MOVE ZERO TO WS-OUTREACH-COUNT
+
+           IF WS-FILE-STATUS = "35"
+               DISPLAY "No patient records have been added yet."
+           ELSE
+               MOVE "N" TO WS-EOF-FLAG
+               PERFORM UNTIL WS-EOF-FLAG = "Y"
+                   READ PATIENT-FILE INTO PATIENT-RECORD
+                       AT END
+                           MOVE "Y" TO WS-EOF-FLAG
+                       NOT AT END
+                           PERFORM MASK-HEALTH-FIELDS
+                           IF ARCHIVE-STATUS NOT = "X"
+                                   AND (WS-OUTREACH-CYS = SPACES
+                                       OR STUDENT-CYS = WS-OUTREACH-CYS)
+                                   AND (WS-OUTREACH-CONDITION = SPACES
+                                       OR HEALTH-CONDITION
+                                           = WS-OUTREACH-CONDITION)
+                               ADD 1 TO WS-OUTREACH-COUNT
+                               DISPLAY "Student ID: " STUDENT-NUMBER
+                               DISPLAY "Name: " PATIENT-NAME
+                               DISPLAY "Course/Section: " STUDENT-CYS
+                               DISPLAY "Health Condition: "
+                                   HEALTH-CONDITION
+                               DISPLAY "Emergency Phone: "
+                                   EMERGENCY-PHONE
+                               DISPLAY "Emergency Email: "
+                                   EMERGENCY-EMAIL
+                               DISPLAY FRA-ME
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+
+           CLOSE PATIENT-FILE
+           DISPLAY "Total matching students: " WS-OUTREACH-COUNT
+           DISPLAY "Press Enter to return to the main menu."
+               WITH NO ADVANCING
+           ACCEPT USER-CHOICE
+           PERFORM DISPLAY-MENU.
+
+       ARCHIVE-PATIENT.                                               *> Soft-delete: toggle a record Active/Archived.
+           CALL "SYSTEM" USING "clear"
+           OPEN I-O PATIENT-FILE
+           DISPLAY FRA-ME
+           DISPLAY "      ARCHIVE / RESTORE PATIENT RECORD"
+           DISPLAY FRA-ME
+           DISPLAY "Enter Student ID to archive or restore: "
+               WITH NO ADVANCING
            ACCEPT WS-STUDENT-NUMBER
-           MOVE "N" TO WS-EOF-FLAG
-       
-           PERFORM UNTIL WS-EOF-FLAG = "Y"                              *> Loop through all records to find the matching Student ID.
-               READ PATIENT-FILE INTO PATIENT-RECORD
-                   AT END
-                       MOVE "Y" TO WS-EOF-FLAG
-                       IF WS-EOF-FLAG = "Y"                             *> If EOF is reached without finding, display not found.
-                           DISPLAY "Record not found."
-            NOT AT END
-                IF STUDENT-NUMBER = WS-STUDENT-NUMBER
-                    DISPLAY "Student ID: " STUDENT-NUMBER               *> Display details of the matching patient.
-                    DISPLAY "Name: " PATIENT-NAME
-                    DISPLAY "Course/Section: " STUDENT-CYS
-                    DISPLAY "Date of Birth: " DATE-OF-BIRTH
-                    DISPLAY "Age: " PATIENT-AGE
-                    DISPLAY "Sex: " PATIENT-SEX
-                    DISPLAY "Emergency Phone: " EMERGENCY-PHONE
-                    DISPLAY "Emergency Email: " EMERGENCY-EMAIL
-                    DISPLAY "Health Condition: " HEALTH-CONDITION
-                    DISPLAY "Medication: " MEDICATION-NAME
-                    DISPLAY "Prescriber: " PRESCRIBER
-                    DISPLAY "Date of Visit: " DATE-OF-VISIT
-                    DISPLAY FRA-ME
-                    MOVE "Y" TO WS-EOF-FLAG 
-                END-IF
-        END-READ
-           END-PERFORM
-       
+           MOVE WS-STUDENT-NUMBER TO STUDENT-NUMBER
+
+           IF WS-FILE-STATUS = "35"
+               DISPLAY "No patient records have been added yet."
+           ELSE
+               READ PATIENT-FILE
+                   KEY IS STUDENT-NUMBER
+                   INVALID KEY
+                       DISPLAY "Record not found."
+                   NOT INVALID KEY
+                       IF ARCHIVE-STATUS = "X"
+                           MOVE "A" TO ARCHIVE-STATUS
+                           DISPLAY "Record restored to Active."
+                           MOVE "RESTORED" TO WS-AUDIT-NEW-VALUE
+                       ELSE
+                           MOVE "X" TO ARCHIVE-STATUS
+                           DISPLAY "Record Archived."
+                           MOVE "ARCHIVED" TO WS-AUDIT-NEW-VALUE
+                       END-IF
+                       REWRITE PATIENT-RECORD
+                       MOVE "ARCHIVE-STATUS" TO WS-AUDIT-FIELD-NAME
+                       MOVE SPACES TO WS-AUDIT-OLD-VALUE
+                       PERFORM APPEND-AUDIT-LOG
+               END-READ
+           END-IF
+
            CLOSE PATIENT-FILE
            DISPLAY "Press Enter to return to the main menu."
                WITH NO ADVANCING
            ACCEPT USER-CHOICE
-           PERFORM DISPLAY-MENU.          
-              
+           PERFORM DISPLAY-MENU.
+
+       YEAR-END-ARCHIVAL-JOB.                                         *> Batch-archive graduated/inactive students.
+           CALL "SYSTEM" USING "clear"
+           DISPLAY FRA-ME
+           DISPLAY "      YEAR-END ARCHIVAL JOB"
+           DISPLAY FRA-ME
+           DISPLAY "Archives every active student who matches the"
+           DISPLAY "graduating Course/Section and/or has had no visit"
+           DISPLAY "in longer than the inactivity cutoff below."
+           DISPLAY "Graduating Course/Section (blank = skip): "
+               WITH NO ADVANCING
+           ACCEPT WS-ARCHIVAL-GRAD-CYS
+           DISPLAY "Inactivity cutoff in days (0 = skip): "
+               WITH NO ADVANCING
+           ACCEPT WS-ARCHIVAL-DAYS
+           DISPLAY "This will archive matching records on file."
+           DISPLAY "Proceed? (Y/N): " WITH NO ADVANCING
+           ACCEPT WS-ARCHIVAL-CONFIRM
+
+           IF WS-ARCHIVAL-CONFIRM NOT = "Y" AND WS-ARCHIVAL-CONFIRM
+                   NOT = "y"
+               DISPLAY "Archival job cancelled."
+           ELSE
+               PERFORM BACKUP-PATIENT-FILE                         *> Snapshot before the batch rewrite below.
+               PERFORM RUN-ARCHIVAL-SCAN
+               CALL "SYSTEM" USING "rm -f /home/zelly/UPDATE.LCK"
+               DISPLAY "Total records archived: " WS-ARCHIVAL-COUNT
+           END-IF
+
+           DISPLAY "Press Enter to return to the main menu."
+               WITH NO ADVANCING
+           ACCEPT USER-CHOICE
+           PERFORM DISPLAY-MENU.
+
+       RUN-ARCHIVAL-SCAN.                                             *> Scan PATIENT-FILE and archive every matching record.
+           OPEN I-O PATIENT-FILE
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           COMPUTE WS-ARCHIVAL-TODAY-NUM =
+               WS-TODAY-YEAR * 360 + WS-TODAY-MONTH * 30 + WS-TODAY-DAY
+           MOVE ZERO TO WS-ARCHIVAL-COUNT
+
+           IF WS-FILE-STATUS = "35"
+               DISPLAY "No patient records have been added yet."
+           ELSE
+               MOVE "N" TO WS-EOF-FLAG
+               PERFORM UNTIL WS-EOF-FLAG = "Y"
+                   READ PATIENT-FILE
+                       AT END
+                           MOVE "Y" TO WS-EOF-FLAG
+                       NOT AT END
+                           PERFORM CHECK-ARCHIVAL-MATCH
+                   END-READ
+               END-PERFORM
+           END-IF
+
+           CLOSE PATIENT-FILE.
+
+       CHECK-ARCHIVAL-MATCH.                                          *> Archive the current record if it meets either cutoff.
+           MOVE "N" TO WS-ARCHIVAL-MATCH
+           IF ARCHIVE-STATUS NOT = "X"
+               IF WS-ARCHIVAL-GRAD-CYS NOT = SPACES
+                       AND STUDENT-CYS = WS-ARCHIVAL-GRAD-CYS
+                   MOVE "Y" TO WS-ARCHIVAL-MATCH
+               END-IF
+               IF WS-ARCHIVAL-DAYS NOT = ZERO
+                   MOVE DATE-OF-VISIT(1:4) TO WS-ARCHIVAL-VISIT-YEAR
+                   MOVE DATE-OF-VISIT(6:2) TO WS-ARCHIVAL-VISIT-MONTH
+                   MOVE DATE-OF-VISIT(9:2) TO WS-ARCHIVAL-VISIT-DAY
+                   COMPUTE WS-ARCHIVAL-VISIT-NUM =
+                       WS-ARCHIVAL-VISIT-YEAR * 360
+                       + WS-ARCHIVAL-VISIT-MONTH * 30
+                       + WS-ARCHIVAL-VISIT-DAY
+                   COMPUTE WS-ARCHIVAL-DIFF =
+                       WS-ARCHIVAL-TODAY-NUM - WS-ARCHIVAL-VISIT-NUM
+                   IF WS-ARCHIVAL-DIFF > WS-ARCHIVAL-DAYS
+                       MOVE "Y" TO WS-ARCHIVAL-MATCH
+                   END-IF
+               END-IF
+           END-IF
+
+           IF WS-ARCHIVAL-MATCH = "Y"
+               MOVE "X" TO ARCHIVE-STATUS
+               REWRITE PATIENT-RECORD
+               MOVE "ARCHIVE-STATUS" TO WS-AUDIT-FIELD-NAME
+               MOVE SPACES TO WS-AUDIT-OLD-VALUE
+               MOVE "ARCHIVED (YEAR-END)" TO WS-AUDIT-NEW-VALUE
+               PERFORM APPEND-AUDIT-LOG
+               ADD 1 TO WS-ARCHIVAL-COUNT
+               DISPLAY "Archived: " STUDENT-NUMBER " - " PATIENT-NAME
+           END-IF.
+
+       BACKUP-PATIENT-FILE.                                           *> Copy PATIENT-FILE to a dated backup before rewrite.
+           ACCEPT WS-BACKUP-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-BACKUP-TIME FROM TIME
+           MOVE WS-BACKUP-DATE TO WS-BACKUP-STAMP(1:8)
+           MOVE WS-BACKUP-TIME TO WS-BACKUP-STAMP(9:6)
+           STRING WS-PATIENT-FILE-PATH DELIMITED BY SPACE
+               "." DELIMITED BY SIZE
+               WS-BACKUP-STAMP DELIMITED BY SIZE
+               ".bak" DELIMITED BY SIZE
+               INTO WS-BACKUP-FILE-NAME
+           STRING "cp " DELIMITED BY SIZE
+               WS-PATIENT-FILE-PATH DELIMITED BY SPACE
+               " " DELIMITED BY SIZE
+               WS-BACKUP-FILE-NAME DELIMITED BY SIZE
+               INTO WS-BACKUP-COMMAND
+           CALL "SYSTEM" USING WS-BACKUP-COMMAND
+      *> Leave a marker naming this backup, so a crash mid-rewrite
+      *> can be recovered from on restart.
+           OPEN OUTPUT RECOVERY-MARKER-FILE
+           MOVE WS-BACKUP-FILE-NAME TO RECOVERY-MARKER-RECORD
+           WRITE RECOVERY-MARKER-RECORD
+           CLOSE RECOVERY-MARKER-FILE.
+
        UPDATE-PATIENT.                                                  *> Code for updating a patient record
-           
-                                                                        *> Describe opening file(s), updating specific fields, and overwriting files
            CALL "SYSTEM" USING "clear"
-           OPEN INPUT PATIENT-FILE
-           OPEN OUTPUT TEMP-FILE 
+           PERFORM BACKUP-PATIENT-FILE                                  *> Snapshot PATIENT-FILE before the rewrite below.
+           OPEN I-O PATIENT-FILE
            DISPLAY FRA-ME
            DISPLAY "      MEDIKA PATIENT RECORD"
            DISPLAY FRA-ME
            DISPLAY "        UPDATE PATIENT INFO"
            DISPLAY FRA-ME
-           
+
+           MOVE "N" TO WS-REWRITE-OK
            DISPLAY "Enter Student ID to update: " WITH NO ADVANCING
            ACCEPT WS-STUDENT-NUMBER
-           MOVE "N" TO WS-EOF-FLAG
-       
-           PERFORM UNTIL WS-EOF-FLAG = "Y" 
-        READ PATIENT-FILE INTO PATIENT-RECORD
-            AT END
-                MOVE "Y" TO WS-EOF-FLAG
-            NOT AT END
-                IF STUDENT-NUMBER = WS-STUDENT-NUMBER
-                    PERFORM EDIT-RECORD 
-                END-IF
-                
-                MOVE STUDENT-NUMBER TO TEMP-STUDENT-NUMBER
-                MOVE PATIENT-NAME TO TEMP-PATIENT-NAME
-                MOVE STUDENT-CYS TO TEMP-STUDENT-CYS
-                MOVE DATE-OF-BIRTH TO TEMP-DATE-OF-BIRTH
-                MOVE PATIENT-AGE TO TEMP-PATIENT-AGE
-                MOVE PATIENT-SEX TO TEMP-PATIENT-SEX
-                MOVE EMERGENCY-PHONE TO TEMP-EMERGENCY-PHONE
-                MOVE EMERGENCY-EMAIL TO TEMP-EMERGENCY-EMAIL
-                MOVE HEALTH-CONDITION TO TEMP-HEALTH-CONDITION
-                MOVE MEDICATION-NAME TO TEMP-MEDICATION-NAME
-                MOVE PRESCRIBER TO TEMP-PRESCRIBER
-                MOVE DATE-OF-VISIT TO TEMP-DATE-OF-VISIT
-                WRITE TEMP-RECORD 
-        END-READ
-           END-PERFORM
-       
+
+                                                                 *> Direct keyed lookup -- no more read-and-rewrite
+                                                                 *> of the whole file through TEMP-FILE.
+           MOVE WS-STUDENT-NUMBER TO STUDENT-NUMBER
+           IF WS-FILE-STATUS = "35"
+               DISPLAY "No patient records have been added yet."
+           ELSE
+               READ PATIENT-FILE
+                   KEY IS STUDENT-NUMBER
+                   INVALID KEY
+                       DISPLAY "Record not found."
+                   NOT INVALID KEY
+                       DISPLAY FRA-ME
+                       DISPLAY "Patient Record Found!"
+                       PERFORM MASK-HEALTH-FIELDS
+                       MOVE PATIENT-RECORD TO WS-ORIGINAL-RECORD
+                       PERFORM EDIT-RECORD
+                       DISPLAY FRA-ME
+                       DISPLAY "Save these changes? (Y/N): "
+                           WITH NO ADVANCING
+                       ACCEPT WS-UPDATE-CONFIRM
+                       IF WS-UPDATE-CONFIRM = "Y"
+                               OR WS-UPDATE-CONFIRM = "y"
+                           PERFORM MASK-HEALTH-FIELDS
+                           MOVE "Y" TO WS-REWRITE-OK
+                           REWRITE PATIENT-RECORD
+                               INVALID KEY
+                                   MOVE "N" TO WS-REWRITE-OK
+                           END-REWRITE
+                           PERFORM MASK-HEALTH-FIELDS
+                           IF WS-REWRITE-OK = "Y"
+                               PERFORM APPEND-VISIT-HISTORY
+                           END-IF
+                       ELSE
+                           MOVE WS-ORIGINAL-RECORD TO PATIENT-RECORD
+                           DISPLAY "Changes discarded -- record left"
+                           DISPLAY "as it was."
+                       END-IF
+               END-READ
+           END-IF
+
            CLOSE PATIENT-FILE
-           CLOSE TEMP-FILE
-       
-       CALL "SYSTEM" USING "rm /home/zelly/PATIENTS.txt"
-       CALL "SYSTEM" 
-           USING "mv /home/zelly/TEMP.txt" &
-                 " /home/zelly/PATIENTS.txt"
-       
+           CALL "SYSTEM" USING "rm -f /home/zelly/UPDATE.LCK"
+      *> Rewrite finished cleanly -- recovery marker no longer needed.
            DISPLAY FRA-ME
-           DISPLAY "Patient record updated."
+           IF WS-REWRITE-OK = "Y"
+               DISPLAY "Patient record updated."
+           ELSE
+               DISPLAY "No changes were saved."
+           END-IF
            DISPLAY "Press Enter to return to the main menu."
-           WITH NO ADVANCING
+               WITH NO ADVANCING
            ACCEPT USER-CHOICE
-           PERFORM DISPLAY-MENU.      
-       
+           PERFORM DISPLAY-MENU.
+
        EDIT-RECORD.                                                     *> Provide details of editing a specific patient record, explaining the steps
+           MOVE "Y" TO WS-EDIT-MORE
+           PERFORM UNTIL WS-EDIT-MORE NOT = "Y"
+               PERFORM EDIT-ONE-FIELD
+               DISPLAY "Edit another field on this record? (Y/N): "
+                   WITH NO ADVANCING
+               ACCEPT WS-EDIT-MORE
+           END-PERFORM.
+
+       EDIT-ONE-FIELD.                                                  *> Prompt for and apply a single field change.
            DISPLAY "   0. Student ID: " STUDENT-NUMBER
            DISPLAY "   1. Full Name: " PATIENT-NAME
            DISPLAY "   2. Course/Section: " STUDENT-CYS
@@ -328,71 +2138,129 @@
            DISPLAY "   6. Health Condition: " HEALTH-CONDITION
            DISPLAY "   7. Medication Name: " MEDICATION-NAME
            DISPLAY "   8. Prescriber: " PRESCRIBER
-           DISPLAY "   9. Date of Visit: " DATE-OF-VISIT 
-           DISPLAY "Select the field to edit [0-9]: " 
+           DISPLAY "   9. Date of Visit: " DATE-OF-VISIT
+           DISPLAY "   A. Emergency Phone: " EMERGENCY-PHONE
+           DISPLAY "Select the field to edit [0-9, A]: "
                WITH NO ADVANCING
        
            PERFORM GET-VALID-CHOICE.                                    *> Validate user input for selecting a specific field to update
        
            EVALUATE WS-EDIT-CHOICE
                WHEN "0"
-                   DISPLAY "Enter the new Student ID: " 
-                   WITH NO ADVANCING
-                   ACCEPT WS-STUDENT-NUMBER
-                   MOVE WS-STUDENT-NUMBER TO STUDENT-NUMBER
+      *> Student ID is PATIENT-FILE's RECORD KEY -- changing it here
+      *> would leave UPDATE-PATIENT's REWRITE rewriting under a key
+      *> that no longer matches the record it read. Retire the old
+      *> ID through ARCHIVE-PATIENT and ADD-PATIENT a new record
+      *> instead of editing the key in place.
+                   DISPLAY "Student ID cannot be changed here -- it"
+                   DISPLAY "is this record's key. Archive this"
+                   DISPLAY "record and add a new one instead."
                WHEN "1"
-                   DISPLAY "Enter the new Full Name: " 
+                   MOVE PATIENT-NAME TO WS-AUDIT-OLD-VALUE
+                   DISPLAY "Enter the new Full Name: "
                    WITH NO ADVANCING
                    ACCEPT WS-PATIENT-NAME
                    MOVE WS-PATIENT-NAME TO PATIENT-NAME
+                   MOVE "Full Name" TO WS-AUDIT-FIELD-NAME
+                   MOVE PATIENT-NAME TO WS-AUDIT-NEW-VALUE
+                   PERFORM APPEND-AUDIT-LOG
                WHEN "2"
-                   DISPLAY "Enter the new Course/Section: " 
+                   MOVE STUDENT-CYS TO WS-AUDIT-OLD-VALUE
+                   DISPLAY "Enter the new Course/Section: "
                    WITH NO ADVANCING
                    ACCEPT WS-STUDENT-CYS
                    MOVE WS-STUDENT-CYS TO STUDENT-CYS
+                   MOVE "Course/Section" TO WS-AUDIT-FIELD-NAME
+                   MOVE STUDENT-CYS TO WS-AUDIT-NEW-VALUE
+                   PERFORM APPEND-AUDIT-LOG
                WHEN "3"
-                   DISPLAY "Enter the new Date of Birth [YYYY/MM/DD]: " 
+                   MOVE DATE-OF-BIRTH TO WS-AUDIT-OLD-VALUE
+                   DISPLAY "Enter the new Date of Birth [YYYY/MM/DD]: "
                    WITH NO ADVANCING
                    ACCEPT WS-DATE-OF-BIRTH
                    MOVE WS-DATE-OF-BIRTH TO DATE-OF-BIRTH
+                   MOVE "Date of Birth" TO WS-AUDIT-FIELD-NAME
+                   MOVE DATE-OF-BIRTH TO WS-AUDIT-NEW-VALUE
+                   PERFORM APPEND-AUDIT-LOG
                WHEN "4"
-                   DISPLAY "Enter the new Age: " 
-            WITH NO ADVANCING
-                       ACCEPT WS-PATIENT-AGE
+                   MOVE PATIENT-AGE TO WS-AUDIT-OLD-VALUE
+                   DISPLAY "Enter the new Age: "
+                       WITH NO ADVANCING
+                   ACCEPT WS-PATIENT-AGE-NUM
+                   PERFORM VALIDATE-AGE                              *> Cross-check against the Date of Birth on file.
                    MOVE WS-PATIENT-AGE TO PATIENT-AGE
+                   MOVE "Age" TO WS-AUDIT-FIELD-NAME
+                   MOVE PATIENT-AGE TO WS-AUDIT-NEW-VALUE
+                   PERFORM APPEND-AUDIT-LOG
                WHEN "5"
-                   DISPLAY "Enter the new Sex: " 
+                   MOVE PATIENT-SEX TO WS-AUDIT-OLD-VALUE
+                   DISPLAY "Enter the new Sex: "
                    WITH NO ADVANCING
                    ACCEPT WS-PATIENT-SEX
+                   PERFORM VALIDATE-SEX
                    MOVE WS-PATIENT-SEX TO PATIENT-SEX
+                   MOVE "Sex" TO WS-AUDIT-FIELD-NAME
+                   MOVE PATIENT-SEX TO WS-AUDIT-NEW-VALUE
+                   PERFORM APPEND-AUDIT-LOG
                WHEN "6"
-                   DISPLAY "Enter the new Health Condition: " 
+                   MOVE HEALTH-CONDITION TO WS-AUDIT-OLD-VALUE
+                   DISPLAY "Enter the new Health Condition: "
                    WITH NO ADVANCING
                    ACCEPT WS-HEALTH-CONDITION
                    MOVE WS-HEALTH-CONDITION TO HEALTH-CONDITION
-               WHEN "7" 
-                   DISPLAY "Enter the new Medication Name: " 
+                   MOVE "Health Condition" TO WS-AUDIT-FIELD-NAME
+                   MOVE HEALTH-CONDITION TO WS-AUDIT-NEW-VALUE
+                   PERFORM APPEND-AUDIT-LOG
+               WHEN "7"
+                   MOVE MEDICATION-NAME TO WS-AUDIT-OLD-VALUE
+                   PERFORM SHOW-KNOWN-ALLERGIES                      *> Show any allergies on file before a medication is typed.
+                   DISPLAY "Enter the new Medication Name: "
                    WITH NO ADVANCING
                    ACCEPT WS-MEDICATION-NAME
                    MOVE WS-MEDICATION-NAME TO MEDICATION-NAME
-               WHEN "8" 
-                   DISPLAY "Enter the new Prescriber: " 
+                   MOVE "Medication Name" TO WS-AUDIT-FIELD-NAME
+                   MOVE MEDICATION-NAME TO WS-AUDIT-NEW-VALUE
+                   PERFORM APPEND-AUDIT-LOG
+               WHEN "8"
+                   MOVE PRESCRIBER TO WS-AUDIT-OLD-VALUE
+                   DISPLAY "Enter the new Prescriber: "
                    WITH NO ADVANCING
                    ACCEPT WS-PRESCRIBER
                    MOVE WS-PRESCRIBER TO PRESCRIBER
-               WHEN "9" 
-                   DISPLAY "Enter the new Date of Visit [YYYY/MM/DD]: " 
+                   MOVE "Prescriber" TO WS-AUDIT-FIELD-NAME
+                   MOVE PRESCRIBER TO WS-AUDIT-NEW-VALUE
+                   PERFORM APPEND-AUDIT-LOG
+               WHEN "9"
+                   MOVE DATE-OF-VISIT TO WS-AUDIT-OLD-VALUE
+                   DISPLAY "Enter the new Date of Visit [YYYY/MM/DD]: "
                    WITH NO ADVANCING
                    ACCEPT WS-DATE-OF-VISIT
+                   MOVE WS-DATE-OF-VISIT TO DATE-OF-VISIT
+                   MOVE "Date of Visit" TO WS-AUDIT-FIELD-NAME
+                   MOVE DATE-OF-VISIT TO WS-AUDIT-NEW-VALUE
+                   PERFORM APPEND-AUDIT-LOG
+               WHEN "A"
+               WHEN "a"
+                   MOVE EMERGENCY-PHONE TO WS-AUDIT-OLD-VALUE
+                   DISPLAY "Enter the new Emergency Phone: "
+                   WITH NO ADVANCING
+                   ACCEPT WS-EMERGENCY-PHONE
+                   PERFORM VALIDATE-PHONE
+                   MOVE WS-EMERGENCY-PHONE TO EMERGENCY-PHONE
+                   MOVE "Emergency Phone" TO WS-AUDIT-FIELD-NAME
+                   MOVE EMERGENCY-PHONE TO WS-AUDIT-NEW-VALUE
+                   PERFORM APPEND-AUDIT-LOG
                WHEN OTHER
                    DISPLAY "Invalid choice"
                    DISPLAY "No record updated!."
-           END-EVALUATE. 
+           END-EVALUATE.
        
        GET-VALID-CHOICE.
            ACCEPT WS-EDIT-CHOICE
-          PERFORM UNTIL WS-EDIT-CHOICE >= "0" AND WS-EDIT-CHOICE <= "9"
-               DISPLAY "Invalid input range. Please re-enter (0-9): " 
+           PERFORM UNTIL (WS-EDIT-CHOICE >= "0" AND
+                   WS-EDIT-CHOICE <= "9")
+                   OR WS-EDIT-CHOICE = "A" OR WS-EDIT-CHOICE = "a"
+               DISPLAY "Invalid input range. Please re-enter (0-9, A): "
                    WITH NO ADVANCING
                ACCEPT WS-EDIT-CHOICE
            END-PERFORM.

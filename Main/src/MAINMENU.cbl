@@ -8,7 +8,7 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT PATIENT-FILE ASSIGN TO
-           "\wsl.localhost\Debian\home\zelly\DATA\PATIENT.txt\"
+           WS-PATIENT-FILE-PATH
                ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
@@ -30,9 +30,13 @@
        01  WS-DATE-OF-VISIT PIC X(10).
        01  NEW-LINE PIC X(1) VALUE X'0A'.
        01  FRA-ME PIC X(35) VALUE "===================================".
+       01  WS-PATIENT-FILE-PATH PIC X(100)
+           VALUE "\wsl.localhost\Debian\home\zelly\DATA\PATIENT.txt\".
+       01  WS-ENV-VALUE PIC X(100).
       *
        PROCEDURE DIVISION.
        MAIN-PARAGRAPH.
+           PERFORM INITIALIZE-CONFIG
            DISPLAY FRA-ME
            DISPLAY "      MEDIKA PATIENT RECORD".
            DISPLAY FRA-ME
@@ -150,5 +154,13 @@
        UPDATE-PATIENT.
       * (Implementation for updating patient records)
 
+       INITIALIZE-CONFIG.
+           MOVE SPACES TO WS-ENV-VALUE
+           DISPLAY "MEDIKA_PATIENT_FILE" UPON ENVIRONMENT-NAME
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT-VALUE
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-PATIENT-FILE-PATH
+           END-IF.
+      *
        EXIT-PROGRAM.
            DISPLAY "Exiting Medika.".

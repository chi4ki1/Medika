@@ -8,13 +8,33 @@
        OBJECT-COMPUTER. IBM-PC.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT PATIENT-FILE ASSIGN TO "data/PATIENT.DAT"
-               ORGANIZATION IS SEQUENTIAL
-               ACCESS MODE IS SEQUENTIAL.
+           SELECT IMPORT-FILE ASSIGN TO "data/IMPORT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+               *> Fixed-width batch input for ACTION-CODE "IMPORT" --
+               *> one record per line, same field widths as PATIENT-RECORD.
+           SELECT TEMP-FILE ASSIGN TO "data/TEMP.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+               *> Scratch file for UPDATE and DELETE, which rewrite the
+               *> whole sequential PATIENT-FILE record by record.
 
        DATA DIVISION.
        FILE SECTION.
-       FD  PATIENT-FILE.
+       FD  IMPORT-FILE.
+       01  IMPORT-RECORD.
+           05  IMP-PATIENT-NAME PIC X(30).
+           05  IMP-PATIENT-ID   PIC 9(9).
+           05  IMP-STUDENT-NUMBER PIC X(10).
+           05  IMP-HEALTH-CONDITION PIC X(50).
+           05  IMP-DATE-OF-VISIT PIC X(10).
+
+       FD  TEMP-FILE.
+       01  TEMP-RECORD PIC X(109).
+
+       WORKING-STORAGE SECTION.
+      * PATIENT-FILE itself is no longer opened here -- every access
+      * goes through the shared FILEIO subprogram, so PATIENT-RECORD
+      * is just a plain working-storage record now, passed to FILEIO
+      * by reference on every call.
        01  PATIENT-RECORD.
            05  PATIENT-NAME PIC X(30).
            05  PATIENT-ID   PIC 9(9).
@@ -22,10 +42,14 @@
            05  HEALTH-CONDITION PIC X(50).
            05  DATE-OF-VISIT PIC X(10).
 
-       WORKING-STORAGE SECTION.
        01  ACTION-CODE PIC X(10).
        01  EOF-FLAG PIC X VALUE "N".
        01  SEARCH-ID PIC 9(9).
+       01  WS-FILE-STATUS PIC XX VALUE "00".
+       01  WS-FILEIO-REQUEST PIC X(10).
+       01  WS-IMPORT-COUNT PIC 9(5) VALUE ZERO.
+       01  WS-FOUND-FLAG PIC X VALUE "N".
+       01  WS-CONFIRM PIC X.
 
        PROCEDURE DIVISION.
            ACCEPT ACTION-CODE FROM ARGUMENT-VALUE.
@@ -39,6 +63,10 @@
                    PERFORM SEARCH-PATIENT
                WHEN "UPDATE"
                    PERFORM UPDATE-PATIENT
+               WHEN "DELETE"
+                   PERFORM DELETE-PATIENT
+               WHEN "IMPORT"
+                   PERFORM IMPORT-PATIENTS
                WHEN OTHER
                    DISPLAY "Invalid action code."
            END-EVALUATE.
@@ -46,7 +74,9 @@
            STOP RUN.
 
        ADD-PATIENT.
-           OPEN OUTPUT PATIENT-FILE.
+           MOVE "OPEN-EXT" TO WS-FILEIO-REQUEST
+           CALL "FILEIO" USING WS-FILEIO-REQUEST PATIENT-RECORD
+               WS-FILE-STATUS
            DISPLAY "Enter Patient Name: ".
            ACCEPT PATIENT-NAME.
            DISPLAY "Enter Patient ID: ".
@@ -57,33 +87,154 @@
            ACCEPT HEALTH-CONDITION.
            DISPLAY "Enter Date of Visit (YYYY-MM-DD): ".
            ACCEPT DATE-OF-VISIT.
-               WRITE PATIENT-RECORD.
-           CLOSE PATIENT-FILE.
+           MOVE "WRITE" TO WS-FILEIO-REQUEST
+           CALL "FILEIO" USING WS-FILEIO-REQUEST PATIENT-RECORD
+               WS-FILE-STATUS
+           MOVE "CLOSE" TO WS-FILEIO-REQUEST
+           CALL "FILEIO" USING WS-FILEIO-REQUEST PATIENT-RECORD
+               WS-FILE-STATUS.
 
        VIEW-PATIENTS.
-           OPEN INPUT PATIENT-FILE.
-           READ PATIENT-FILE AT END MOVE "Y" TO EOF-FLAG.
+           MOVE "OPEN-IN" TO WS-FILEIO-REQUEST
+           CALL "FILEIO" USING WS-FILEIO-REQUEST PATIENT-RECORD
+               WS-FILE-STATUS
+           PERFORM READ-NEXT-PATIENT
            PERFORM UNTIL EOF-FLAG = "Y"
                DISPLAY PATIENT-RECORD
-               READ PATIENT-FILE AT END MOVE "Y" TO EOF-FLAG
+               PERFORM READ-NEXT-PATIENT
            END-PERFORM.
-           CLOSE PATIENT-FILE.
+           MOVE "CLOSE" TO WS-FILEIO-REQUEST
+           CALL "FILEIO" USING WS-FILEIO-REQUEST PATIENT-RECORD
+               WS-FILE-STATUS.
 
        SEARCH-PATIENT.
-           OPEN INPUT PATIENT-FILE.
+           MOVE "OPEN-IN" TO WS-FILEIO-REQUEST
+           CALL "FILEIO" USING WS-FILEIO-REQUEST PATIENT-RECORD
+               WS-FILE-STATUS
            DISPLAY "Enter Patient ID to search: ".
            ACCEPT SEARCH-ID.
-           READ PATIENT-FILE AT END MOVE "Y" TO EOF-FLAG.
+           PERFORM READ-NEXT-PATIENT
            PERFORM UNTIL EOF-FLAG = "Y"
                IF PATIENT-ID = SEARCH-ID THEN
                    DISPLAY PATIENT-RECORD
                    MOVE "Y" TO EOF-FLAG
                END-IF
-               READ PATIENT-FILE AT END MOVE "Y" TO EOF-FLAG
-               END-PERFORM.
-           CLOSE PATIENT-FILE.
+               IF EOF-FLAG NOT = "Y"
+                   PERFORM READ-NEXT-PATIENT
+               END-IF
+           END-PERFORM.
+           MOVE "CLOSE" TO WS-FILEIO-REQUEST
+           CALL "FILEIO" USING WS-FILEIO-REQUEST PATIENT-RECORD
+               WS-FILE-STATUS.
 
        UPDATE-PATIENT.
-      * (Implementation for updating patient records - This would likely
-      * involve reading the file, finding the record, allowing edits,
-      * and then rewriting the updated file.)
+      * PATIENT-FILE is sequential, so an update is done by copying
+      * every record to TEMP-FILE, rewriting the matching one as it
+      * goes, then putting TEMP-FILE back in PATIENT-FILE's place.
+           DISPLAY "Enter Patient ID to update: ".
+           ACCEPT SEARCH-ID.
+           MOVE "OPEN-IN" TO WS-FILEIO-REQUEST
+           CALL "FILEIO" USING WS-FILEIO-REQUEST PATIENT-RECORD
+               WS-FILE-STATUS
+           OPEN OUTPUT TEMP-FILE.
+           MOVE "N" TO EOF-FLAG.
+           MOVE "N" TO WS-FOUND-FLAG.
+           PERFORM READ-NEXT-PATIENT
+           PERFORM UNTIL EOF-FLAG = "Y"
+               IF PATIENT-ID = SEARCH-ID THEN
+                   MOVE "Y" TO WS-FOUND-FLAG
+                   DISPLAY "Current record: "
+                   DISPLAY PATIENT-RECORD
+                   DISPLAY "Enter new Patient Name: "
+                   ACCEPT PATIENT-NAME
+                   DISPLAY "Enter new Health Condition: "
+                   ACCEPT HEALTH-CONDITION
+                   DISPLAY "Enter new Date of Visit (YYYY-MM-DD): "
+                   ACCEPT DATE-OF-VISIT
+               END-IF
+               MOVE PATIENT-RECORD TO TEMP-RECORD
+               WRITE TEMP-RECORD
+               PERFORM READ-NEXT-PATIENT
+           END-PERFORM.
+           MOVE "CLOSE" TO WS-FILEIO-REQUEST
+           CALL "FILEIO" USING WS-FILEIO-REQUEST PATIENT-RECORD
+               WS-FILE-STATUS
+           CLOSE TEMP-FILE.
+           IF WS-FOUND-FLAG = "Y"
+               CALL "SYSTEM" USING "mv data/TEMP.DAT data/PATIENT.DAT"
+               DISPLAY "Record updated."
+           ELSE
+               CALL "SYSTEM" USING "rm -f data/TEMP.DAT"
+               DISPLAY "Record not found."
+           END-IF.
+
+       DELETE-PATIENT.
+      * Same copy-and-swap approach as UPDATE-PATIENT, but the matching
+      * record is simply left out of TEMP-FILE.
+           DISPLAY "Enter Patient ID to delete: ".
+           ACCEPT SEARCH-ID.
+           MOVE "OPEN-IN" TO WS-FILEIO-REQUEST
+           CALL "FILEIO" USING WS-FILEIO-REQUEST PATIENT-RECORD
+               WS-FILE-STATUS
+           OPEN OUTPUT TEMP-FILE.
+           MOVE "N" TO EOF-FLAG.
+           MOVE "N" TO WS-FOUND-FLAG.
+           PERFORM READ-NEXT-PATIENT
+           PERFORM UNTIL EOF-FLAG = "Y"
+               IF PATIENT-ID = SEARCH-ID THEN
+                   MOVE "Y" TO WS-FOUND-FLAG
+               ELSE
+                   MOVE PATIENT-RECORD TO TEMP-RECORD
+                   WRITE TEMP-RECORD
+               END-IF
+               PERFORM READ-NEXT-PATIENT
+           END-PERFORM.
+           MOVE "CLOSE" TO WS-FILEIO-REQUEST
+           CALL "FILEIO" USING WS-FILEIO-REQUEST PATIENT-RECORD
+               WS-FILE-STATUS
+           CLOSE TEMP-FILE.
+           IF WS-FOUND-FLAG = "Y"
+               CALL "SYSTEM" USING "mv data/TEMP.DAT data/PATIENT.DAT"
+               DISPLAY "Record deleted."
+           ELSE
+               CALL "SYSTEM" USING "rm -f data/TEMP.DAT"
+               DISPLAY "Record not found."
+           END-IF.
+
+       IMPORT-PATIENTS.
+      * Reads IMPORT-FILE one fixed-width line at a time and appends
+      * each line to PATIENT-FILE, for loading many records at once.
+           OPEN INPUT IMPORT-FILE.
+           MOVE "OPEN-EXT" TO WS-FILEIO-REQUEST
+           CALL "FILEIO" USING WS-FILEIO-REQUEST PATIENT-RECORD
+               WS-FILE-STATUS
+           MOVE ZERO TO WS-IMPORT-COUNT.
+           MOVE "N" TO EOF-FLAG.
+           READ IMPORT-FILE AT END MOVE "Y" TO EOF-FLAG.
+           PERFORM UNTIL EOF-FLAG = "Y"
+               MOVE IMP-PATIENT-NAME TO PATIENT-NAME
+               MOVE IMP-PATIENT-ID TO PATIENT-ID
+               MOVE IMP-STUDENT-NUMBER TO STUDENT-NUMBER
+               MOVE IMP-HEALTH-CONDITION TO HEALTH-CONDITION
+               MOVE IMP-DATE-OF-VISIT TO DATE-OF-VISIT
+               MOVE "WRITE" TO WS-FILEIO-REQUEST
+               CALL "FILEIO" USING WS-FILEIO-REQUEST PATIENT-RECORD
+                   WS-FILE-STATUS
+               ADD 1 TO WS-IMPORT-COUNT
+               READ IMPORT-FILE AT END MOVE "Y" TO EOF-FLAG
+           END-PERFORM.
+           CLOSE IMPORT-FILE.
+           MOVE "CLOSE" TO WS-FILEIO-REQUEST
+           CALL "FILEIO" USING WS-FILEIO-REQUEST PATIENT-RECORD
+               WS-FILE-STATUS
+           DISPLAY "Imported " WS-IMPORT-COUNT " record(s).".
+
+       READ-NEXT-PATIENT.
+      * Calls into FILEIO for the next PATIENT-FILE record and turns
+      * its end-of-file status back into the usual EOF-FLAG convention.
+           MOVE "READ" TO WS-FILEIO-REQUEST
+           CALL "FILEIO" USING WS-FILEIO-REQUEST PATIENT-RECORD
+               WS-FILE-STATUS
+           IF WS-FILE-STATUS = "10"
+               MOVE "Y" TO EOF-FLAG
+           END-IF.

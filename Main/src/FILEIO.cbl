@@ -1,4 +1,4 @@
-      * In MEDIKA/src/FILEIO.cob (Example - You might not need a separate file for this)
+      * In MEDIKA/src/FILEIO.cob
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FILEIO.
 
@@ -9,8 +9,9 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT PATIENT-FILE ASSIGN TO "data/PATIENT.DAT"
-        ORGANIZATION IS SEQUENTIAL
-        ACCESS MODE IS SEQUENTIAL.
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -22,8 +23,59 @@
            05  HEALTH-CONDITION PIC X(50).
            05  DATE-OF-VISIT PIC X(10).
 
-       PROCEDURE DIVISION.
-      *  This program could contain paragraphs for common file operations
-      *  like opening, reading, writing, and closing files, which can then
-      *  be called from other programs (MAINMENU.cob, PATIENT.cob) using
-      *  the COBOL CALL statement.
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS PIC XX VALUE "00".
+
+      * Shared PATIENT-FILE I/O module -- PATIENT.cbl's paragraphs call
+      * in here with a request code instead of opening or reading
+      * PATIENT-FILE themselves, so every caller goes through the same
+      * FD and gets the same FILE STATUS handling.
+       LINKAGE SECTION.
+       01  LK-REQUEST PIC X(10).
+       01  LK-PATIENT-RECORD.
+           05  LK-PATIENT-NAME PIC X(30).
+           05  LK-PATIENT-ID   PIC 9(9).
+           05  LK-STUDENT-NUMBER PIC X(10).
+           05  LK-HEALTH-CONDITION PIC X(50).
+           05  LK-DATE-OF-VISIT PIC X(10).
+       01  LK-FILE-STATUS PIC XX.
+
+       PROCEDURE DIVISION USING LK-REQUEST LK-PATIENT-RECORD
+               LK-FILE-STATUS.
+       MAIN-PARAGRAPH.
+           EVALUATE LK-REQUEST
+               WHEN "OPEN-IN"
+                   OPEN INPUT PATIENT-FILE
+               WHEN "OPEN-OUT"
+                   OPEN OUTPUT PATIENT-FILE
+               WHEN "OPEN-EXT"
+                   OPEN EXTEND PATIENT-FILE
+                   IF WS-FILE-STATUS = "35"
+                       OPEN OUTPUT PATIENT-FILE
+                   END-IF
+               WHEN "READ"
+                   READ PATIENT-FILE
+                       AT END
+                           MOVE "10" TO WS-FILE-STATUS
+                   END-READ
+                   MOVE PATIENT-NAME TO LK-PATIENT-NAME
+                   MOVE PATIENT-ID TO LK-PATIENT-ID
+                   MOVE STUDENT-NUMBER TO LK-STUDENT-NUMBER
+                   MOVE HEALTH-CONDITION TO LK-HEALTH-CONDITION
+                   MOVE DATE-OF-VISIT TO LK-DATE-OF-VISIT
+               WHEN "WRITE"
+                   MOVE LK-PATIENT-NAME TO PATIENT-NAME
+                   MOVE LK-PATIENT-ID TO PATIENT-ID
+                   MOVE LK-STUDENT-NUMBER TO STUDENT-NUMBER
+                   MOVE LK-HEALTH-CONDITION TO HEALTH-CONDITION
+                   MOVE LK-DATE-OF-VISIT TO DATE-OF-VISIT
+                   WRITE PATIENT-RECORD
+               WHEN "CLOSE"
+                   CLOSE PATIENT-FILE
+               WHEN OTHER
+                   MOVE "99" TO WS-FILE-STATUS
+           END-EVALUATE
+
+           MOVE WS-FILE-STATUS TO LK-FILE-STATUS
+
+           GOBACK.

@@ -9,8 +9,10 @@
        FILE-CONTROL.
        *> This paragraph links the program to external files.
            SELECT PATIENT-FILE ASSIGN TO
-           "/Users/apple/Documents/MEDIKA/PATIENT.DAT"
-       *> If you try run this program in other OS, change the DIR path.
+           WS-PATIENT-FILE-PATH
+       *> Path now comes from WS-PATIENT-FILE-PATH below, so the same
+       *> copy of the program runs on any machine without editing this
+       *> line and recompiling.
                ORGANIZATION IS LINE SEQUENTIAL.
                *> Defines a file named PATIENT-FILE and connects it to the
                *> physical file PATIENT.DAT. The file is organized as line sequential.
@@ -87,9 +89,49 @@
            *> Defines a field named WS-PRESCRIBER with a size of 30 characters.
            05  WS-DATE-OF-VISIT     PIC X(11).
            *> Defines a field named WS-DATE-OF-VISIT with a size of 11 characters.
+       01  WS-TODAY.
+           *> Holds today's date, broken into year/month/day, for age checks.
+           05  WS-TODAY-YEAR        PIC 9(4).
+           05  WS-TODAY-MONTH       PIC 9(2).
+           05  WS-TODAY-DAY         PIC 9(2).
+       01  WS-BIRTH-DATE.
+           *> Holds DATE-OF-BIRTH broken into year/month/day for the same check.
+           05  WS-BIRTH-YEAR        PIC 9(4).
+           05  WS-BIRTH-MONTH       PIC 9(2).
+           05  WS-BIRTH-DAY         PIC 9(2).
+       01  WS-COMPUTED-AGE          PIC 99.
+           *> Age as computed from Date of Birth, for comparison against
+           *> whatever the clerk typed into WS-PATIENT-AGE.
+       01  WS-PATIENT-FILE-PATH     PIC X(100)
+           VALUE "/Users/apple/Documents/MEDIKA/PATIENT.DAT".
+           *> Default data file location; overridden below if the
+           *> MEDIKA_PATIENT_FILE environment variable is set.
+       01  WS-ENV-VALUE             PIC X(100).
+
+       01  WS-ORIGINAL-RECORD.
+           *> Snapshot of PATIENT-RECORD taken before EDIT-RECORD applies
+           *> a change, so an unconfirmed edit can be backed out without
+           *> ever reaching REWRITE.
+           05  WS-ORIG-STUDENT-NUMBER   PIC X(10).
+           05  WS-ORIG-PATIENT-NAME     PIC X(30).
+           05  WS-ORIG-STUDENT-CYS      PIC X(30).
+           05  WS-ORIG-DATE-OF-BIRTH    PIC X(10).
+           05  WS-ORIG-PATIENT-AGE      PIC 99.
+           05  WS-ORIG-PATIENT-SEX      PIC X(1).
+           05  WS-ORIG-EMERGENCY-PHONE  PIC X(15).
+           05  WS-ORIG-EMERGENCY-EMAIL  PIC X(30).
+           05  WS-ORIG-HEALTH-CONDITION PIC X(30).
+           05  WS-ORIG-MEDICATION-NAME  PIC X(30).
+           05  WS-ORIG-PRESCRIBER       PIC X(30).
+           05  WS-ORIG-DATE-OF-VISIT    PIC X(11).
+       01  WS-UPDATE-CONFIRM        PIC X.
+           *> Holds the clerk's Y/N answer to the "save this change?"
+           *> prompt in EDIT-RECORD.
 
        PROCEDURE DIVISION.
        MAIN-PARAGRAPH.
+           PERFORM INITIALIZE-CONFIG
+      * Pick up MEDIKA_PATIENT_FILE from the environment, if set.
            PERFORM DISPLAY-MENU
       * Display the main menu to the user.
            PERFORM UNTIL USER-CHOICE = "x" OR USER-CHOICE = "X"
@@ -182,6 +224,8 @@
            *> Prompts for the Date of Birth.
            ACCEPT WS-DATE-OF-BIRTH
            *> Stores the input in WS-DATE-OF-BIRTH.
+           MOVE WS-DATE-OF-BIRTH TO DATE-OF-BIRTH
+           *> Needed early so VALIDATE-AGE below has a Date of Birth to check against.
            DISPLAY "   Sex [F/M]: " WITH NO ADVANCING
            *> Prompts for the Sex.
            ACCEPT WS-PATIENT-SEX
@@ -190,6 +234,8 @@
            *> Prompts for the Age.
            ACCEPT WS-PATIENT-AGE
            *> Stores the input in WS-PATIENT-AGE.
+           PERFORM VALIDATE-AGE
+           *> Cross-check the typed Age against Date of Birth.
 
            DISPLAY "   Emergency Contact Phone: " WITH NO ADVANCING
            *> Prompts for the Emergency Contact Phone.
@@ -466,6 +512,10 @@
            PERFORM GET-VALID-CHOICE.
            *> Calls the GET-VALID-CHOICE paragraph to get a valid input for the field to edit.
 
+           MOVE PATIENT-RECORD TO WS-ORIGINAL-RECORD
+           *> Snapshots the record before the change below is applied,
+           *> so a "no" at the confirm prompt can restore it untouched.
+
            *> This EVALUATE statement checks the user's choice and performs the
            *> corresponding action to update the selected field.
            EVALUATE WS-EDIT-CHOICE
@@ -493,6 +543,8 @@
                    DISPLAY "Enter the new Age: "
                    WITH NO ADVANCING
                    ACCEPT WS-PATIENT-AGE
+                   PERFORM VALIDATE-AGE
+                   *> Cross-check against the Date of Birth on file.
                    MOVE WS-PATIENT-AGE TO PATIENT-AGE
                WHEN "5"
                    DISPLAY "Enter the new Sex: "
@@ -523,10 +575,21 @@
                    DISPLAY "No record updated!."
            END-EVALUATE
 
-           REWRITE PATIENT-RECORD
-           *> Rewrites the updated PATIENT-RECORD to the file.
-           DISPLAY "Record updated successfully!"
-           *> Informs the user that the record has been updated.
+           DISPLAY "Here is what is changing -- confirm? (Y/N): "
+               WITH NO ADVANCING
+           *> Asks the clerk to confirm before the change is committed.
+           ACCEPT WS-UPDATE-CONFIRM
+           *> Accepts the clerk's Y/N answer.
+           IF WS-UPDATE-CONFIRM = "Y" OR WS-UPDATE-CONFIRM = "y"
+               REWRITE PATIENT-RECORD
+               *> Rewrites the updated PATIENT-RECORD to the file.
+               DISPLAY "Record updated successfully!"
+               *> Informs the user that the record has been updated.
+           ELSE
+               MOVE WS-ORIGINAL-RECORD TO PATIENT-RECORD
+               *> Restores the record to what it was before this edit.
+               DISPLAY "Change discarded -- record left as it was."
+           END-IF
 
            DISPLAY "Do you want to edit another field? (Y/N): "
                WITH NO ADVANCING
@@ -551,6 +614,50 @@
                    *> Accepts the user's input again.
            END-PERFORM.
 
+       VALIDATE-AGE.
+           *> Cross-checks WS-PATIENT-AGE against the Date of Birth on file
+           *> and lets the clerk accept the computed age or re-enter Age.
+           PERFORM COMPUTE-AGE-FROM-DOB
+           PERFORM UNTIL WS-PATIENT-AGE = WS-COMPUTED-AGE
+               DISPLAY "Age entered does not match Date of Birth."
+               DISPLAY "   Age implied by Date of Birth is: "
+                   WS-COMPUTED-AGE
+               DISPLAY "   Use the computed age instead? [Y/N]: "
+                   WITH NO ADVANCING
+               ACCEPT USER-CHOICE
+               IF USER-CHOICE = "Y" OR USER-CHOICE = "y"
+                   MOVE WS-COMPUTED-AGE TO WS-PATIENT-AGE
+               ELSE
+                   DISPLAY "   Enter the age again: " WITH NO ADVANCING
+                   ACCEPT WS-PATIENT-AGE
+               END-IF
+           END-PERFORM.
+
+       COMPUTE-AGE-FROM-DOB.
+           *> Derives whole years of age from DATE-OF-BIRTH [YYYY/MM/DD].
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           MOVE DATE-OF-BIRTH(1:4) TO WS-BIRTH-YEAR
+           MOVE DATE-OF-BIRTH(6:2) TO WS-BIRTH-MONTH
+           MOVE DATE-OF-BIRTH(9:2) TO WS-BIRTH-DAY
+           COMPUTE WS-COMPUTED-AGE = WS-TODAY-YEAR - WS-BIRTH-YEAR
+           IF WS-TODAY-MONTH < WS-BIRTH-MONTH
+               SUBTRACT 1 FROM WS-COMPUTED-AGE
+           END-IF
+           IF WS-TODAY-MONTH = WS-BIRTH-MONTH
+                   AND WS-TODAY-DAY < WS-BIRTH-DAY
+               SUBTRACT 1 FROM WS-COMPUTED-AGE
+           END-IF.
+
+       INITIALIZE-CONFIG.
+           *> Lets the data file location move between workstations
+           *> without a recompile.
+           MOVE SPACES TO WS-ENV-VALUE
+           DISPLAY "MEDIKA_PATIENT_FILE" UPON ENVIRONMENT-NAME
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT-VALUE
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-PATIENT-FILE-PATH
+           END-IF.
+
        EXIT-PROGRAM.
            *> This paragraph handles exiting the program.
            CALL "SYSTEM" USING "clear"
